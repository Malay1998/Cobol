@@ -0,0 +1,12 @@
+       01 INP.
+           02 I-NUM PIC X(5).
+           02 PIC X.
+           02 I-TERM PIC 9(2).
+           02 PIC X.
+           02 I-LOB PIC X(7).
+           02 PIC X.
+           02 I-AMT PIC 9(5).9(2).
+           02 PIC X.
+           02 I-STATUS PIC X(7).
+           02 PIC X.
+           02 I-ELAPSED PIC 9(2).
