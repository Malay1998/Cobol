@@ -1,61 +1,158 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SORT.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INP ASSIGN TO
-           'C:\LEARNCOBOL\COBOL\FILEHANDLING\SORT.PAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTP ASSIGN TO
-           'C:\LEARNCOBOL\COBOL\FILEHANDLING\ASORT.PAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT WORK ASSIGN TO
-           'C:\LEARNCOBOL\COBOL\FILEHANDLING\WORK.PAT'.
-       DATA DIVISION.
-       FILE SECTION.
-       FD INP.
-       01 INPF.
-           02 I-ID PIC 9(4).
-           02 PIC X.
-           02 I-NAME PIC X(15).
-       FD OUTP.
-       01 EMPLOYEE.
-           02 E-ID PIC 9(4).
-           02 PIC X.
-           02 E-NAME PIC X(20).
-       SD WORK.
-       01 WORKP.
-           02 W-ID PIC 9(4).
-           02 PIC X.
-           02 W-NAME PIC X(20).
-
-       WORKING-STORAGE SECTION.
-       01 WS-A PIC X VALUE SPACE.
-       01 WS-M PIC X VALUE SPACE.
-       PROCEDURE DIVISION.
-           OPEN INPUT INP.
-           PERFORM UNTIL WS-M = 'X'
-           READ INP
-           AT END MOVE 'X' TO WS-M
-           NOT AT END PERFORM A-PARA
-           END-PERFORM.
-           CLOSE INP.
-           DISPLAY '---------------------'
-           DISPLAY ' AFTER PERFORM SORT  '
-           DISPLAY '---------------------'
-
-      *    SORT OPERATION IS DONE BELOW
-           SORT WORK ON ASCENDING KEY E-ID
-           USING INP GIVING OUTP.
-           OPEN INPUT OUTP.
-           PERFORM UNTIL WS-A = 'X'
-           READ OUTP
-           AT END MOVE 'X' TO WS-A
-           NOT AT END PERFORM B-PARA
-            END-PERFORM.
-           CLOSE OUTP.
-           STOP RUN.
-       A-PARA.
-               DISPLAY INPF.
-       B-PARA.
-           DISPLAY EMPLOYEE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INP ASSIGN TO
+           DYNAMIC WS-INP-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INP-STATUS.
+           SELECT INP2 ASSIGN TO
+           DYNAMIC WS-INP2-DSN
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTP ASSIGN TO
+           DYNAMIC WS-OUTP-DSN
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WORK ASSIGN TO
+           DYNAMIC WS-WORK-DSN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INP.
+       01 INPF.
+           02 I-ID PIC 9(4).
+           02 PIC X.
+           02 I-NAME PIC X(15).
+       FD INP2.
+       01 INPF2.
+           02 I2-ID PIC 9(4).
+           02 PIC X.
+           02 I2-NAME PIC X(15).
+       FD OUTP.
+       01 EMPLOYEE.
+           02 E-ID PIC 9(4).
+           02 PIC X.
+           02 E-NAME PIC X(20).
+       SD WORK.
+       01 WORKP.
+           02 W-ID PIC 9(4).
+           02 PIC X.
+           02 W-NAME PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INP-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\SORT.PAT'.
+       01 WS-INP-DSN PIC X(100).
+       01 WS-INP2-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\SORT2.PAT'.
+       01 WS-INP2-DSN PIC X(100).
+       01 WS-OUTP-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\ASORT.PAT'.
+       01 WS-OUTP-DSN PIC X(100).
+       01 WS-WORK-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\WORK.PAT'.
+       01 WS-WORK-DSN PIC X(100).
+       01 WS-A PIC X VALUE SPACE.
+       01 WS-M PIC X VALUE SPACE.
+       01 WS-M2 PIC X VALUE SPACE.
+       01 WS-RPT-CNT PIC 9(2) VALUE ZERO.
+       01 WS-PAGE-QUOT PIC 9(2) VALUE ZERO.
+       01 WS-PAGE-REM PIC 9(1) VALUE ZERO.
+       01 WS-PREV-ID PIC 9(4) VALUE ZERO.
+       01 WS-FIRST-SW PIC X VALUE 'Y'.
+           88 WS-FIRST-REC VALUE 'Y'.
+           88 WS-FIRST-NO VALUE 'N'.
+       01 WS-INP-STATUS PIC X(2).
+       PROCEDURE DIVISION.
+           PERFORM ASSIGN-FILENAMES-PARA.
+           OPEN INPUT INP.
+           IF WS-INP-STATUS NOT = '00'
+               DISPLAY 'SORT: UNABLE TO OPEN INP FILE, STATUS='
+                   WS-INP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-M = 'X'
+           READ INP
+           AT END MOVE 'X' TO WS-M
+           NOT AT END PERFORM A-PARA
+           END-PERFORM.
+           CLOSE INP.
+           OPEN INPUT INP2.
+           PERFORM UNTIL WS-M2 = 'X'
+           READ INP2
+           AT END MOVE 'X' TO WS-M2
+           NOT AT END PERFORM A2-PARA
+           END-PERFORM.
+           CLOSE INP2.
+           DISPLAY '---------------------'
+           DISPLAY ' AFTER PERFORM SORT  '
+           DISPLAY '---------------------'
+
+      *    SORT OPERATION IS DONE BELOW
+           SORT WORK ON ASCENDING KEY E-ID
+                     ON ASCENDING KEY E-NAME
+           USING INP, INP2 GIVING OUTP.
+           OPEN INPUT OUTP.
+           PERFORM UNTIL WS-A = 'X'
+           READ OUTP
+           AT END MOVE 'X' TO WS-A
+           NOT AT END PERFORM B-PARA
+            END-PERFORM.
+           CLOSE OUTP.
+           STOP RUN.
+       ASSIGN-FILENAMES-PARA.
+           MOVE WS-INP-DSN-DFLT TO WS-INP-DSN
+           ACCEPT WS-INP-DSN FROM ENVIRONMENT 'INP_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-INP-DSN = SPACES
+               MOVE WS-INP-DSN-DFLT TO WS-INP-DSN
+           END-IF
+           MOVE WS-INP2-DSN-DFLT TO WS-INP2-DSN
+           ACCEPT WS-INP2-DSN FROM ENVIRONMENT 'INP2_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-INP2-DSN = SPACES
+               MOVE WS-INP2-DSN-DFLT TO WS-INP2-DSN
+           END-IF
+           MOVE WS-OUTP-DSN-DFLT TO WS-OUTP-DSN
+           ACCEPT WS-OUTP-DSN FROM ENVIRONMENT 'OUTP_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-OUTP-DSN = SPACES
+               MOVE WS-OUTP-DSN-DFLT TO WS-OUTP-DSN
+           END-IF
+           MOVE WS-WORK-DSN-DFLT TO WS-WORK-DSN
+           ACCEPT WS-WORK-DSN FROM ENVIRONMENT 'WORK_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-WORK-DSN = SPACES
+               MOVE WS-WORK-DSN-DFLT TO WS-WORK-DSN
+           END-IF.
+       A-PARA.
+               DISPLAY INPF.
+       A2-PARA.
+               DISPLAY INPF2.
+       B-PARA.
+           ADD 1 TO WS-RPT-CNT
+           IF WS-RPT-CNT = 1
+               PERFORM RPT-HEADER-PARA
+           END-IF
+           PERFORM DUP-CHECK-PARA
+           DISPLAY EMPLOYEE
+           MOVE E-ID TO WS-PREV-ID
+           SET WS-FIRST-NO TO TRUE
+           DIVIDE WS-RPT-CNT BY 3 GIVING WS-PAGE-QUOT
+               REMAINDER WS-PAGE-REM
+           IF WS-PAGE-REM = ZERO
+               DISPLAY '-------------END OF PAGE-----------'
+               MOVE ZERO TO WS-RPT-CNT
+           END-IF.
+       RPT-HEADER-PARA.
+           DISPLAY '-------------------------------------'
+           DISPLAY ' EMP ID   EMPLOYEE NAME'
+           DISPLAY '-------------------------------------'.
+       DUP-CHECK-PARA.
+           IF WS-FIRST-NO AND E-ID = WS-PREV-ID
+               DISPLAY '*** DUPLICATE EMPLOYEE ID ***'
+           END-IF.
