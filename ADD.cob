@@ -1,69 +1,162 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADD.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ADDITION
-           ASSIGN TO 'C:\LEARNCOBOL\COBOL\FILEHANDLING\ADD.PAT'
-
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS WS-M.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-       FD ADDITION.
-       01 INP.
-           02 WS-I PIC 9(3).
-
-       WORKING-STORAGE SECTION.
-
-       01 WS-M PIC A(2).
-       01 WS-J PIC 9(4).
-       01 WS-ACCEPT PIC 9(6).
-       01 WS-CNT PIC 9(2).
-
-      
-       PROCEDURE DIVISION.
-           ACCEPT WS-ACCEPT FROM DATE.
-           DISPLAY 'DATE:' WS-ACCEPT
-           INITIALIZE WS-CNT WS-I .
-           OPEN INPUT ADDITION.
-
-
-           PERFORM UNTIL WS-M = 'X'
-           READ ADDITION
-           AT END MOVE 'X' TO WS-M
-           NOT AT END PERFORM C-PARA
-           END-PERFORM
-           CLOSE ADDITION.
-
-            DISPLAY '----------------END----------------'
-           STOP RUN.
-
-       C-PARA.
-
-               ADD 1 TO WS-CNT
-               ADD WS-I TO WS-J GIVING WS-J
-               IF WS-CNT = (4 OR 7 OR 10 OR 13 OR 16 OR 19 OR 22 OR
-                    25 or 28 )
-                   THEN
-                   DISPLAY 'DATE:' WS-ACCEPT
-                   END-IF
-
-               DISPLAY '      ' WS-I
-               IF WS-CNT = ( 3 or 6 or 9 or 12 or 15 or 18 or 21 or 24
-                   or 27 or 29  )
-
-                   THEN
-
-               DISPLAY  'SUM: 'WS-J
-               INITIALIZE WS-J
-               END-IF
-               IF  WS-CNT = ( 3 or 6 or 9 or 12 or 15 or 18 or 21 or
-                   24 or 27) THEN
-
-               DISPLAY '-------------END OF PAGE-----------'
-
-
-               END-IF.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDITION
+           ASSIGN TO DYNAMIC WS-ADDITION-DSN
+
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-M.
+           SELECT CKPT
+           ASSIGN TO DYNAMIC WS-CKPT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ADDITION.
+       01 INP.
+           02 WS-I PIC 9(3).
+       FD CKPT.
+       01 CKP-REC.
+           02 CKP-REL PIC 9(7).
+           02 PIC X.
+           02 CKP-CNT PIC 9(2).
+           02 PIC X.
+           02 CKP-GRAND PIC 9(6).
+           02 PIC X.
+           02 CKP-REJECT PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-ADDITION-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\ADD.PAT'.
+       01 WS-ADDITION-DSN PIC X(100).
+       01 WS-CKPT-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\ADDCKPT.PAT'.
+       01 WS-CKPT-DSN PIC X(100).
+       01 WS-M PIC X(2).
+       01 WS-J PIC 9(4).
+       01 WS-ACCEPT PIC 9(6).
+       01 WS-CNT PIC 9(2).
+       01 WS-GRAND-TOTAL PIC 9(6) VALUE ZERO.
+       01 WS-REJECT-CNT PIC 9(5) VALUE ZERO.
+       01 WS-CKPT-STATUS PIC X(2).
+       01 WS-RESTART-REL PIC 9(7) COMP VALUE ZERO.
+       01 WS-REL-CNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-CKPT-INTERVAL PIC 9(5) COMP VALUE 3.
+       01 WS-CKPT-QUOT PIC 9(7) COMP VALUE ZERO.
+       01 WS-CKPT-REM PIC 9(5) COMP VALUE ZERO.
+       01 WS-CKPT-SW PIC X VALUE 'N'.
+           88 WS-CKPT-EOF VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+           PERFORM ASSIGN-FILENAMES-PARA.
+           ACCEPT WS-ACCEPT FROM DATE.
+           DISPLAY 'DATE:' WS-ACCEPT
+           INITIALIZE WS-CNT WS-I .
+           PERFORM RESTART-READ-PARA.
+           OPEN INPUT ADDITION.
+           IF WS-M NOT = '00'
+               DISPLAY 'ADD: UNABLE TO OPEN ADDITION FILE, STATUS=' WS-M
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-M = 'X'
+           READ ADDITION
+           AT END MOVE 'X' TO WS-M
+           NOT AT END
+               ADD 1 TO WS-REL-CNT
+               IF WS-REL-CNT > WS-RESTART-REL
+                   PERFORM C-PARA
+                   PERFORM CHECKPOINT-PARA
+               END-IF
+           END-PERFORM
+           CLOSE ADDITION.
+           CLOSE CKPT.
+
+           DISPLAY 'GRAND TOTAL:' WS-GRAND-TOTAL
+           DISPLAY 'RECORDS REJECTED:' WS-REJECT-CNT
+           DISPLAY '----------------END----------------'.
+           STOP RUN.
+
+       ASSIGN-FILENAMES-PARA.
+           MOVE WS-ADDITION-DSN-DFLT TO WS-ADDITION-DSN
+           ACCEPT WS-ADDITION-DSN FROM ENVIRONMENT 'ADDITION_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-ADDITION-DSN = SPACES
+               MOVE WS-ADDITION-DSN-DFLT TO WS-ADDITION-DSN
+           END-IF
+           MOVE WS-CKPT-DSN-DFLT TO WS-CKPT-DSN
+           ACCEPT WS-CKPT-DSN FROM ENVIRONMENT 'CKPT_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-CKPT-DSN = SPACES
+               MOVE WS-CKPT-DSN-DFLT TO WS-CKPT-DSN
+           END-IF.
+       RESTART-READ-PARA.
+           MOVE ZERO TO WS-RESTART-REL
+           OPEN INPUT CKPT
+           IF WS-CKPT-STATUS NOT = '35'
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ CKPT
+                       AT END SET WS-CKPT-EOF TO TRUE
+                       NOT AT END
+                           MOVE CKP-REL TO WS-RESTART-REL
+                           MOVE CKP-CNT TO WS-CNT
+                           MOVE CKP-GRAND TO WS-GRAND-TOTAL
+                           MOVE CKP-REJECT TO WS-REJECT-CNT
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT
+               OPEN EXTEND CKPT
+           ELSE
+               OPEN OUTPUT CKPT
+           END-IF.
+       CHECKPOINT-PARA.
+           DIVIDE WS-REL-CNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = ZERO
+               MOVE WS-REL-CNT TO CKP-REL
+               MOVE WS-CNT TO CKP-CNT
+               MOVE WS-GRAND-TOTAL TO CKP-GRAND
+               MOVE WS-REJECT-CNT TO CKP-REJECT
+               WRITE CKP-REC
+           END-IF.
+
+       C-PARA.
+
+               ADD 1 TO WS-CNT
+               IF WS-I IS NUMERIC
+                   ADD WS-I TO WS-J GIVING WS-J
+                   ADD WS-I TO WS-GRAND-TOTAL
+               ELSE
+                   DISPLAY 'INVALID RECORD SKIPPED:' WS-I
+                   ADD 1 TO WS-REJECT-CNT
+               END-IF
+               IF WS-CNT = (4 OR 7 OR 10 OR 13 OR 16 OR 19 OR 22 OR
+                    25 or 28 )
+                   THEN
+                   DISPLAY 'DATE:' WS-ACCEPT
+                   END-IF
+
+               DISPLAY '      ' WS-I
+               IF WS-CNT = ( 3 or 6 or 9 or 12 or 15 or 18 or 21 or 24
+                   or 27 or 29  )
+
+                   THEN
+
+               DISPLAY  'SUM: 'WS-J
+               INITIALIZE WS-J
+               END-IF
+               IF  WS-CNT = ( 3 or 6 or 9 or 12 or 15 or 18 or 21 or
+                   24 or 27) THEN
+
+               DISPLAY '-------------END OF PAGE-----------'
+
+
+               END-IF.
