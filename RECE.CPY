@@ -0,0 +1,9 @@
+       01 WS-E.
+           02 WS-E-ACCT PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-E-REASON PIC 9(2).
+               COPY REJCODE.
+           02 FILLER PIC X.
+           02 WS-E-SOURCE PIC X(8).
+           02 FILLER PIC X.
+           02 WS-E-DATE PIC 9(6).
