@@ -0,0 +1,14 @@
+       01 ENP.
+           02 E-NUM PIC X(5).
+           02 PIC X.
+           02 E-TERM PIC 9(2).
+           02 PIC X.
+           02 E-LOB PIC X(7).
+           02 PIC X.
+           02 E-AMT PIC 9(5).9(2).
+           02 PIC X.
+           02 E-STATUS PIC X(7).
+           02 PIC X.
+           02 E-REASON PIC 9(2).
+           02 PIC X.
+           02 E-DATE PIC 9(6).
