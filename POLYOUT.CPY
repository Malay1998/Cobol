@@ -0,0 +1,21 @@
+       01 OUTP.
+           02 O-NUM PIC X(5).
+           02 PIC X.
+           02 O-TERM PIC 9(2).
+           02 PIC X.
+           02 O-LOB PIC X(7).
+           02 PIC X.
+           02 O-AMT PIC 9(5).9(2).
+           02 PIC X.
+           02 O-STATUS PIC X(7).
+           02 PIC X.
+           02 O-ELAPSED PIC 9(2).
+           02 PIC X.
+           02 O-SUM PIC 9(6).9(2).
+           02 PIC X.
+           02 O-TAX PIC 9(6).9(2).
+           02 PIC X.
+           02 O-LEVEL PIC X(6).
+           02 PIC X.
+           02 O-RISK PIC X.
+           02 PIC X(2).
