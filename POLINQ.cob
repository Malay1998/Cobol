@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLINQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KSDS
+           ASSIGN TO DYNAMIC WS-KSDS-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS O-NUM
+           FILE STATUS IS WS-KSDS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD KSDS.
+           COPY POLYOUT.
+       WORKING-STORAGE SECTION.
+       01 WS-KSDS-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\KSDS.PAT'.
+       01 WS-KSDS-DSN PIC X(100).
+       01 WS-KSDS-STATUS PIC X(2).
+       01 WS-INQ-NUM PIC X(5).
+       PROCEDURE DIVISION.
+       MAINLINE-PARA.
+           PERFORM ASSIGN-FILENAMES-PARA.
+           OPEN INPUT KSDS.
+           IF WS-KSDS-STATUS NOT = '00'
+               DISPLAY 'POLINQ: UNABLE TO OPEN KSDS FILE, STATUS='
+                   WS-KSDS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           DISPLAY 'ENTER POLICY NUMBER:'
+           ACCEPT WS-INQ-NUM
+           MOVE WS-INQ-NUM TO O-NUM
+           READ KSDS
+               INVALID KEY
+                   DISPLAY 'POLICY NOT ON FILE: ' WS-INQ-NUM
+               NOT INVALID KEY
+                   PERFORM DISPLAY-POLICY-PARA
+           END-READ.
+           CLOSE KSDS.
+           STOP RUN.
+       ASSIGN-FILENAMES-PARA.
+           MOVE WS-KSDS-DSN-DFLT TO WS-KSDS-DSN
+           ACCEPT WS-KSDS-DSN FROM ENVIRONMENT 'KSDS_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-KSDS-DSN = SPACES
+               MOVE WS-KSDS-DSN-DFLT TO WS-KSDS-DSN
+           END-IF.
+       DISPLAY-POLICY-PARA.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'POLICY NUMBER : ' O-NUM
+           DISPLAY 'TERM (YEARS)  : ' O-TERM
+           DISPLAY 'LINE OF BUS.  : ' O-LOB
+           DISPLAY 'SUM INSURED   : ' O-AMT
+           DISPLAY 'PREMIUM SUM   : ' O-SUM
+           DISPLAY 'RISK LEVEL    : ' O-LEVEL
+           DISPLAY 'RISK FLAG     : ' O-RISK
+           DISPLAY '----------------------------------------'.
