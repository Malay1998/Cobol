@@ -0,0 +1,61 @@
+//BATCHRUN JOB (ACCT),'DAILY POLICY RUN',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY POLICY/BILLING BATCH STREAM
+//*
+//* STEP010  FILEHANDLING    - EDIT/PRICE POLICY.PAT, LOAD KSDS.PAT
+//* STEP020  FILEHANDELING2  - RECONCILE BILLING/TRANSACTION,
+//*                             ACCRUE ACCOUNT/BANKINT INTEREST
+//* STEP030  SIMPLEINRST     - CARDHOLDER LATE-INTEREST RUN
+//* STEP040  SORT            - SORT/MERGE THE EMPLOYEE EXTRACT
+//*
+//* EACH STEP BELOW IS BYPASSED IF ANY EARLIER STEP'S CONDITION
+//* CODE CAME BACK NONZERO, SO A FAILED STEP STOPS THE CHAIN
+//* INSTEAD OF LETTING A LATER STEP RUN AGAINST BAD OR MISSING
+//* INPUT.
+//*
+//* SHOPS RUNNING THESE PROGRAMS OFF THE Z/OS SCHEDULER CAN USE
+//* THIS STREAM AS-IS; A NON-Z/OS SHOP CAN DRIVE THE SAME FOUR
+//* STEPS WITH BATCHRUN.SH, WHICH SETS THE SAME DD NAMES AS SHELL
+//* VARIABLES AND STOPS THE CHAIN ON THE SAME CONDITIONS.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FILEHANDLING
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//POLICY_DD   DD DSN=PROD.POLICY.PAT,DISP=SHR
+//KSDS_DD     DD DSN=PROD.KSDS.PAT,DISP=SHR
+//ERR_DD      DD DSN=PROD.ERROR.PAT,DISP=(MOD,CATLG,DELETE)
+//RENEWAL_DD  DD DSN=PROD.RENEWAL.PAT,DISP=(MOD,CATLG,DELETE)
+//CKPT_DD     DD DSN=PROD.FHCKPT.PAT,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=FILEHANDELING2,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//BILL_DD        DD DSN=PROD.BILL.PAT,DISP=SHR
+//ACCOUNT_DD     DD DSN=PROD.ACCOUNT.PAT,DISP=SHR
+//BANKINT_DD     DD DSN=PROD.BANKINT.PAT,DISP=SHR
+//TRANSACTION_DD DD DSN=PROD.TRANSACTION.PAT,DISP=SHR
+//OUTPUTERROR_DD DD DSN=PROD.OUTPUTERR.PAT,DISP=SHR
+//A_DD           DD DSN=PROD.A.PAT,DISP=(MOD,CATLG,DELETE)
+//B_DD           DD DSN=PROD.B.PAT,DISP=(MOD,CATLG,DELETE)
+//C_DD           DD DSN=PROD.C.PAT,DISP=(MOD,CATLG,DELETE)
+//D_DD           DD DSN=PROD.D.PAT,DISP=(MOD,CATLG,DELETE)
+//E_DD           DD DSN=PROD.E.PAT,DISP=(MOD,CATLG,DELETE)
+//INTACC_DD      DD DSN=PROD.INTEREST.PAT,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=SIMPLEINRST,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CARDBILL_DD DD DSN=PROD.BILLING.PAT,DISP=SHR
+//STMT_DD     DD DSN=PROD.STATEMENT.PAT,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=SORT,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//INP_DD   DD DSN=PROD.SORT.PAT,DISP=SHR
+//INP2_DD  DD DSN=PROD.SORT2.PAT,DISP=SHR
+//OUTP_DD  DD DSN=PROD.ASORT.PAT,DISP=(MOD,CATLG,DELETE)
+//WORK_DD  DD DSN=&&WORK,UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DISP=(NEW,DELETE,DELETE)
+//SYSOUT   DD SYSOUT=*
+//
