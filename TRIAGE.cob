@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIAGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERR
+           ASSIGN TO DYNAMIC WS-ERR-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ERR-STATUS.
+           SELECT E
+           ASSIGN TO DYNAMIC WS-E-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-E-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ERR.
+           COPY POLYERR.
+       FD E.
+           COPY RECE.
+       WORKING-STORAGE SECTION.
+       01 WS-ERR-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\ERROR.PAT'.
+       01 WS-ERR-DSN PIC X(100).
+       01 WS-E-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\E.PAT'.
+       01 WS-E-DSN PIC X(100).
+       01 WS-ERR-STATUS PIC X(2).
+       01 WS-E-STATUS PIC X(2).
+       01 WS-ERR-EOF-SW PIC X VALUE 'N'.
+           88 WS-ERR-EOF VALUE 'Y'.
+       01 WS-E-EOF-SW PIC X VALUE 'N'.
+           88 WS-E-EOF VALUE 'Y'.
+       01 WS-RUN-DATE-6 PIC 9(6).
+       01 WS-CENTURY PIC 9(2) VALUE 20.
+       01 WS-TODAY-DATE-8 PIC 9(8).
+       01 WS-TODAY-INT PIC 9(7) COMP.
+       01 WS-CALC-DATE-6 PIC 9(6).
+       01 WS-REC-DATE-8 PIC 9(8).
+       01 WS-REC-INT PIC 9(7) COMP.
+       01 WS-AGE-DAYS PIC 9(5) COMP.
+       01 WS-TRIAGE-TABLE.
+           02 WS-TR-ENTRY OCCURS 9 TIMES INDEXED BY WS-TR-IDX.
+               03 WS-TR-CURRENT PIC 9(5) COMP.
+               03 WS-TR-AGING PIC 9(5) COMP.
+               03 WS-TR-STALE PIC 9(5) COMP.
+           COPY REJDESC.
+       PROCEDURE DIVISION.
+       MAINLINE-PARA.
+           PERFORM ASSIGN-FILENAMES-PARA.
+           PERFORM LOAD-REASON-DESC-PARA.
+           INITIALIZE WS-TRIAGE-TABLE.
+           ACCEPT WS-RUN-DATE-6 FROM DATE.
+           COMPUTE WS-TODAY-DATE-8 =
+               WS-CENTURY * 1000000 + WS-RUN-DATE-6
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-8)
+           PERFORM OPEN-ERR-PARA.
+           PERFORM UNTIL WS-ERR-EOF
+               READ ERR
+                   AT END SET WS-ERR-EOF TO TRUE
+                   NOT AT END PERFORM TALLY-ERR-PARA
+               END-READ
+           END-PERFORM.
+           IF WS-ERR-STATUS = '00'
+               CLOSE ERR
+           END-IF.
+           PERFORM OPEN-E-PARA.
+           PERFORM UNTIL WS-E-EOF
+               READ E
+                   AT END SET WS-E-EOF TO TRUE
+                   NOT AT END PERFORM TALLY-E-PARA
+               END-READ
+           END-PERFORM.
+           IF WS-E-STATUS = '00'
+               CLOSE E
+           END-IF.
+           PERFORM PRINT-TRIAGE-REPORT-PARA.
+           STOP RUN.
+       ASSIGN-FILENAMES-PARA.
+           MOVE WS-ERR-DSN-DFLT TO WS-ERR-DSN
+           ACCEPT WS-ERR-DSN FROM ENVIRONMENT 'ERR_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-ERR-DSN = SPACES
+               MOVE WS-ERR-DSN-DFLT TO WS-ERR-DSN
+           END-IF
+           MOVE WS-E-DSN-DFLT TO WS-E-DSN
+           ACCEPT WS-E-DSN FROM ENVIRONMENT 'E_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-E-DSN = SPACES
+               MOVE WS-E-DSN-DFLT TO WS-E-DSN
+           END-IF.
+       OPEN-ERR-PARA.
+           OPEN INPUT ERR
+           IF WS-ERR-STATUS = '35'
+               DISPLAY 'TRIAGE: NO ERROR.PAT FOUND FOR THIS RUN'
+               SET WS-ERR-EOF TO TRUE
+           ELSE
+               IF WS-ERR-STATUS NOT = '00'
+                   DISPLAY 'TRIAGE: UNABLE TO OPEN ERROR FILE, STATUS='
+                       WS-ERR-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+       OPEN-E-PARA.
+           OPEN INPUT E
+           IF WS-E-STATUS = '35'
+               DISPLAY 'TRIAGE: NO E.PAT FOUND FOR THIS RUN'
+               SET WS-E-EOF TO TRUE
+           ELSE
+               IF WS-E-STATUS NOT = '00'
+                   DISPLAY 'TRIAGE: UNABLE TO OPEN E FILE, '
+                       'STATUS=' WS-E-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+       LOAD-REASON-DESC-PARA.
+           MOVE 01 TO WS-RD-CODE(1)
+           MOVE 'MISSING LOB' TO WS-RD-TEXT(1)
+           MOVE 02 TO WS-RD-CODE(2)
+           MOVE 'INVALID POLICY STATUS' TO WS-RD-TEXT(2)
+           MOVE 03 TO WS-RD-CODE(3)
+           MOVE 'NON-NUMERIC TERM' TO WS-RD-TEXT(3)
+           MOVE 04 TO WS-RD-CODE(4)
+           MOVE 'NON-NUMERIC AMOUNT' TO WS-RD-TEXT(4)
+           MOVE 05 TO WS-RD-CODE(5)
+           MOVE 'DUPLICATE POLICY' TO WS-RD-TEXT(5)
+           MOVE 06 TO WS-RD-CODE(6)
+           MOVE 'NON-NUMERIC BILLING DATA' TO WS-RD-TEXT(6)
+           MOVE 07 TO WS-RD-CODE(7)
+           MOVE 'UNMATCHED TRANSACTION' TO WS-RD-TEXT(7)
+           MOVE 08 TO WS-RD-CODE(8)
+           MOVE 'AMOUNT MISMATCH' TO WS-RD-TEXT(8)
+           MOVE 09 TO WS-RD-CODE(9)
+           MOVE 'NON-NUMERIC ACCOUNT DATA' TO WS-RD-TEXT(9).
+       TALLY-ERR-PARA.
+           IF E-REASON > ZERO AND E-REASON < 10
+               SET WS-TR-IDX TO E-REASON
+               MOVE E-DATE TO WS-CALC-DATE-6
+               PERFORM AGE-CALC-PARA
+               PERFORM BUCKET-AGE-PARA
+           END-IF.
+       TALLY-E-PARA.
+           IF WS-E-REASON > ZERO AND WS-E-REASON < 10
+               SET WS-TR-IDX TO WS-E-REASON
+               MOVE WS-E-DATE TO WS-CALC-DATE-6
+               PERFORM AGE-CALC-PARA
+               PERFORM BUCKET-AGE-PARA
+           END-IF.
+       AGE-CALC-PARA.
+           COMPUTE WS-REC-DATE-8 = WS-CENTURY * 1000000 + WS-CALC-DATE-6
+           COMPUTE WS-REC-INT = FUNCTION INTEGER-OF-DATE(WS-REC-DATE-8)
+           COMPUTE WS-AGE-DAYS = WS-TODAY-INT - WS-REC-INT.
+       BUCKET-AGE-PARA.
+           EVALUATE TRUE
+               WHEN WS-AGE-DAYS <= 7
+                   ADD 1 TO WS-TR-CURRENT(WS-TR-IDX)
+               WHEN WS-AGE-DAYS <= 30
+                   ADD 1 TO WS-TR-AGING(WS-TR-IDX)
+               WHEN OTHER
+                   ADD 1 TO WS-TR-STALE(WS-TR-IDX)
+           END-EVALUATE.
+       PRINT-TRIAGE-REPORT-PARA.
+           DISPLAY '===== DAILY REJECT TRIAGE WORKLIST ====='
+           DISPLAY 'REASON                     0-7D   8-30D  31D+'
+           SET WS-TR-IDX TO 1
+           SET WS-RD-IDX TO 1
+           PERFORM UNTIL WS-TR-IDX > 9
+               DISPLAY WS-RD-TEXT(WS-RD-IDX) ' '
+                   WS-TR-CURRENT(WS-TR-IDX) ' '
+                   WS-TR-AGING(WS-TR-IDX) ' '
+                   WS-TR-STALE(WS-TR-IDX)
+               SET WS-TR-IDX UP BY 1
+               SET WS-RD-IDX UP BY 1
+           END-PERFORM
+           DISPLAY '=========================================='.
