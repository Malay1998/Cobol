@@ -1,163 +1,238 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SIMPLEINRST.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NAME PIC A(15) VALUE 'PETER JOHN'.
-       01 WS-INP-BILL.
-           05 WS-AMT PIC 9(10).
-           05 WS-PBA PIC 9(5).
-           05 WS-PCA PIC 9(5).
-           05 WS-PAMT PIC S99999.
-           05 WS-BTA PIC S99999V99.
-           05 WS-CAA PIC S99999V99.
-           05 WS-ICA PIC 99999V99.
-           05 WS-NBA PIC 99999V99 VALUE 10000.00.
-           05 WS-CLA PIC 99999.
-           05 WS-ACA PIC 99999.
-           05 WS-SCD PIC 9(10).
-           05 WS-DLBC PIC X(2).
-           05 WS-BCD PIC X(6) VALUE '200811'.
-           05 WS-CCT PIC A(15) VALUE 'PLATINUM'.
-       01 WS-CROSS PIC X(16) VALUE 'XXXXXXXXXXXX1200'.
-       01 WS-ACCEPT PIC 9(6).
-       01 WS-YR PIC 9(2).
-       01 WS-MTH PIC 9(2).
-       01 WS-DAY PIC 9(2).
-       01 WS-BYR PIC 9(2).
-       01 WS-BMTH PIC 9(2).
-       01 WS-BDAY PIC 9(2).
-       01 WS-DBMTH PIC 9(2).
-       01 WS-YRD PIC 9(2).
-       01 WS-MTHD PIC 9(2).
-       01 WS-DAYD PIC 9(3).
-       01 WS-PAY PIC 99999V99.
-       PROCEDURE DIVISION.
-       BUISNESS-VALIDATION-PARA.
-           DISPLAY 'NAME:' WS-NAME.
-           DISPLAY 'CREDIT CARD NO:' WS-CROSS.
-           DISPLAY 'CARD TYPE:' WS-CCT.
-           ACCEPT WS-ACCEPT FROM DATE.
-           UNSTRING WS-ACCEPT
-           INTO WS-YR, WS-MTH, WS-DAY
-           END-UNSTRING.
-           DISPLAY 'BILL CYCLE DATE:' WS-BCD.
-           UNSTRING WS-BCD
-           INTO WS-BYR, WS-BMTH, WS-BDAY.
-           COMPUTE WS-DBMTH = WS-BMTH + 01.
-           DISPLAY 'PAY DATE:' WS-BYR, WS-DBMTH, WS-BDAY.
-           DISPLAY 'BILL PAYMENT DATE:' WS-ACCEPT.
-           COMPUTE WS-YRD = WS-YR - WS-BYR.
-           COMPUTE WS-MTHD = WS-MTH - WS-DBMTH.
-           IF WS-YRD = 00 THEN
-               IF WS-MTHD = 00 THEN
-                   COMPUTE WS-DAYD = WS-DAY - WS-BDAY
-                   IF WS-DAYD < 15 THEN
-                   DISPLAY 'BILL:' WS-NBA
-                   ELSE
-                   COMPUTE WS-DAYD = WS-NBA + (WS-NBA*012*WS-DAYD)/365
-                   DISPLAY 'LATE DAY:' WS-DAYD
-                   DISPLAY 'BILL:' WS-PAY
-                   END-IF
-               END-IF
-               IF WS-MTHD = 01 THEN
-                  COMPUTE WS-DAYD = (31- WS-BDAY) + WS-DAY
-                  COMPUTE WS-DAYD = WS-NBA + (WS-NBA*012*WS-DAYD)/365
-                  DISPLAY 'LATE DAY:' WS-DAYD
-                  DISPLAY 'BILL:' WS-PAY
-              END-IF
-              IF WS-MTHD = 02 THEN
-                  COMPUTE WS-DAYD = (31- WS-BDAY) + 31 + WS-DAY
-                  COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                  DISPLAY 'LATE DAY:' WS-DAYD
-                  DISPLAY 'BILL:' WS-PAY
-              END-IF
-              IF WS-MTHD = 03 THEN
-                  COMPUTE WS-DAYD = (31- WS-BDAY) + 61 + WS-DAY
-                  COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                  DISPLAY 'LATE DAY:' WS-DAYD
-                  DISPLAY 'BILL:' WS-PAY
-              END-IF
-           END-IF.
-           IF WS-YRD = 01 THEN
-               IF WS-MTHD = 08 THEN
-                   COMPUTE WS-DAYD = (31- WS-BDAY) + 92 + WS-DAY
-                   COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                   DISPLAY 'LATE DAY:' WS-DAYD
-                   DISPLAY 'BILL:' WS-PAY
-               END-IF
-               IF WS-MTHD = 07 THEN
-                   COMPUTE WS-DAYD = (31- WS-BDAY) + 123 + WS-DAY
-                   COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                   DISPLAY 'LATE DAY:' WS-DAYD
-                   DISPLAY 'BILL:' WS-PAY
-               END-IF
-               IF WS-MTHD = 06 THEN
-                   COMPUTE WS-DAYD = (31- WS-BDAY) + 151 + WS-DAY
-                   COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                   DISPLAY 'LATE DAY:' WS-DAYD
-                   DISPLAY 'BILL:' WS-PAY
-               END-IF
-               IF WS-MTHD = 05 THEN
-                   COMPUTE WS-DAYD = (31- WS-BDAY) + 182 + WS-DAY
-                   COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                   DISPLAY 'LATE DAY:' WS-DAYD
-                   DISPLAY 'BILL:' WS-PAY
-               END-IF
-               IF WS-MTHD = 04 THEN
-                   COMPUTE WS-DAYD = (31- WS-BDAY) + 212 + WS-DAY
-                   COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                   DISPLAY 'LATE DAY:' WS-DAYD
-                   DISPLAY 'BILL:' WS-PAY
-               END-IF
-               IF WS-MTHD = 03 THEN
-                   COMPUTE WS-DAYD = (31- WS-BDAY) + 243 + WS-DAY
-                   COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                   DISPLAY 'LATE DAY:' WS-DAYD
-                   DISPLAY 'BILL:' WS-PAY
-               END-IF
-               IF WS-MTHD = 02 THEN
-                   COMPUTE WS-DAYD = (31- WS-BDAY) + 273 + WS-DAY
-                   COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                   DISPLAY 'LATE DAY:' WS-DAYD
-                   DISPLAY 'BILL:' WS-PAY
-               END-IF
-               IF WS-MTHD = 01 THEN
-                   COMPUTE WS-DAYD = (31- WS-BDAY) + 304 + WS-DAY
-                   COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                   DISPLAY 'LATE DAY:' WS-DAYD
-                   DISPLAY 'BILL:' WS-PAY
-               END-IF
-               IF WS-MTHD = 00 THEN
-                   COMPUTE WS-DAYD = (31- WS-BDAY) + 335 + WS-DAY
-                   COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                   DISPLAY 'LATE DAY:' WS-DAYD
-                   DISPLAY 'BILL:' WS-PAY
-               END-IF
-               IF WS-MTHD = 01 THEN
-                   COMPUTE WS-DAYD = (31- WS-BDAY) + 365 + WS-DAY
-                   COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                   DISPLAY 'LATE DAY:' WS-DAYD
-                   DISPLAY 'BILL:' WS-PAY
-               END-IF
-               IF WS-MTHD = 02 THEN
-                   COMPUTE WS-DAYD = (31- WS-BDAY) + 396 + WS-DAY
-                   COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                   DISPLAY 'LATE DAY:' WS-DAYD
-                   DISPLAY 'BILL:' WS-PAY
-              END-IF
-              IF WS-MTHD = 03 THEN
-                   COMPUTE WS-DAYD = (31- WS-BDAY) + 426 + WS-DAY
-                   COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                   DISPLAY 'LATE DAY:' WS-DAYD
-                   DISPLAY 'BILL:' WS-PAY
-              END-IF
-           END-IF.
-           IF WS-YRD = 02 THEN
-              IF WS-MTHD = 08 THEN
-                   COMPUTE WS-DAYD = (31- WS-BDAY) + 457 + WS-DAY
-                   COMPUTE WS-PAY = WS-NBA + (WS-NBA*0.12*WS-DAYD)/365
-                   DISPLAY 'LATE DAY:' WS-DAYD
-                   DISPLAY 'BILL:' WS-PAY
-                   END-IF
-           END-IF.
-           STOP-RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIMPLEINRST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARDBILL
+           ASSIGN TO DYNAMIC WS-CARDBILL-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CARDBILL-STATUS.
+           SELECT STMT
+           ASSIGN TO DYNAMIC WS-STMT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STMT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CARDBILL.
+       01 CB-REC.
+           02 CB-ACCT PIC X(16).
+           02 PIC X.
+           02 CB-NAME PIC X(15).
+           02 PIC X.
+           02 CB-CCT PIC X(8).
+           02 PIC X.
+           02 CB-BCD PIC X(6).
+           02 PIC X.
+           02 CB-NBA PIC 9(7)V99.
+           02 PIC X.
+           02 CB-PAID PIC 9(7)V99.
+           02 PIC X.
+           02 CB-DISPUTE PIC X(1).
+               88 CB-DISPUTE-YES VALUE 'Y'.
+       FD STMT.
+       01 ST-REC.
+           02 ST-ACCT PIC X(16).
+           02 PIC X.
+           02 ST-NAME PIC X(15).
+           02 PIC X.
+           02 ST-LATE-DAYS PIC 9(5).
+           02 PIC X.
+           02 ST-BILL-AMT PIC 9(7)V99.
+           02 PIC X.
+           02 ST-STATUS PIC X(10).
+       WORKING-STORAGE SECTION.
+       01 WS-W PIC X VALUE SPACE.
+       01 WS-ACCEPT PIC 9(6).
+       01 WS-YR PIC 9(2).
+       01 WS-MTH PIC 9(2).
+       01 WS-DAY PIC 9(2).
+       01 WS-BYR PIC 9(2).
+       01 WS-BMTH PIC 9(2).
+       01 WS-BDAY PIC 9(2).
+       01 WS-DUE-YR PIC 9(2).
+       01 WS-DUE-MTH PIC 9(2).
+       01 WS-DUE-DAY PIC 9(2).
+       01 WS-DUE-CENTURY PIC 9(2).
+       01 WS-DUE-FULL-YR PIC 9(4).
+       01 WS-DIM-TABLE.
+           02 WS-DIM-ENTRY OCCURS 12 TIMES INDEXED BY WS-DIM-IDX
+               PIC 9(2).
+       01 WS-MAX-DAY PIC 9(2).
+       01 WS-CENTURY PIC 9(2) VALUE 20.
+       01 WS-PAY-DATE-8 PIC 9(8).
+       01 WS-DUE-DATE-8 PIC 9(8).
+       01 WS-PAY-INT PIC 9(7) COMP.
+       01 WS-DUE-INT PIC 9(7) COMP.
+       01 WS-GRACE-INT PIC 9(7) COMP.
+       01 WS-GRACE-DAYS PIC 9(3) VALUE 15.
+       01 WS-APR-TABLE.
+           02 WS-APR-ENTRY OCCURS 3 TIMES INDEXED BY WS-APR-IDX.
+               03 WS-APR-TIER PIC X(8).
+               03 WS-APR-RATE PIC V99.
+       01 WS-APR PIC V99.
+       01 WS-DAYD PIC 9(5).
+       01 WS-PAY PIC 9(7)V99.
+       01 WS-UNPAID PIC 9(7)V99.
+       01 WS-CARDBILL-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\BILLING.PAT'.
+       01 WS-CARDBILL-DSN PIC X(100).
+       01 WS-STMT-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\STATEMENT.PAT'.
+       01 WS-STMT-DSN PIC X(100).
+       01 WS-CARDBILL-STATUS PIC X(2).
+       01 WS-STMT-STATUS PIC X(2).
+       PROCEDURE DIVISION.
+       MAINLINE-PARA.
+           PERFORM ASSIGN-FILENAMES-PARA.
+           ACCEPT WS-ACCEPT FROM DATE.
+           MOVE WS-ACCEPT(1:2) TO WS-YR
+           MOVE WS-ACCEPT(3:2) TO WS-MTH
+           MOVE WS-ACCEPT(5:2) TO WS-DAY
+           DISPLAY 'BILL PAYMENT DATE:' WS-ACCEPT.
+           COMPUTE WS-PAY-DATE-8 = WS-CENTURY * 1000000
+               + WS-YR * 10000 + WS-MTH * 100 + WS-DAY
+           COMPUTE WS-PAY-INT = FUNCTION INTEGER-OF-DATE(WS-PAY-DATE-8)
+           PERFORM LOAD-APR-TABLE-PARA.
+           PERFORM LOAD-DIM-TABLE-PARA.
+           OPEN INPUT CARDBILL.
+           IF WS-CARDBILL-STATUS NOT = '00'
+               DISPLAY 'SIMPLEINRST: UNABLE TO OPEN CARDBILL FILE, '
+                   'STATUS=' WS-CARDBILL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT STMT.
+           PERFORM UNTIL WS-W = 'X'
+           READ CARDBILL
+           AT END MOVE 'X' TO WS-W
+           NOT AT END PERFORM BUISNESS-VALIDATION-PARA
+           END-PERFORM.
+           CLOSE CARDBILL.
+           CLOSE STMT.
+           STOP RUN.
+       ASSIGN-FILENAMES-PARA.
+           MOVE WS-CARDBILL-DSN-DFLT TO WS-CARDBILL-DSN
+           ACCEPT WS-CARDBILL-DSN FROM ENVIRONMENT 'CARDBILL_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-CARDBILL-DSN = SPACES
+               MOVE WS-CARDBILL-DSN-DFLT TO WS-CARDBILL-DSN
+           END-IF
+           MOVE WS-STMT-DSN-DFLT TO WS-STMT-DSN
+           ACCEPT WS-STMT-DSN FROM ENVIRONMENT 'STMT_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-STMT-DSN = SPACES
+               MOVE WS-STMT-DSN-DFLT TO WS-STMT-DSN
+           END-IF.
+       LOAD-APR-TABLE-PARA.
+           MOVE 'PLATINUM' TO WS-APR-TIER(1)
+           MOVE .12 TO WS-APR-RATE(1)
+           MOVE 'GOLD    ' TO WS-APR-TIER(2)
+           MOVE .15 TO WS-APR-RATE(2)
+           MOVE 'STANDARD' TO WS-APR-TIER(3)
+           MOVE .18 TO WS-APR-RATE(3).
+       LOAD-DIM-TABLE-PARA.
+           MOVE 31 TO WS-DIM-ENTRY(1)
+           MOVE 28 TO WS-DIM-ENTRY(2)
+           MOVE 31 TO WS-DIM-ENTRY(3)
+           MOVE 30 TO WS-DIM-ENTRY(4)
+           MOVE 31 TO WS-DIM-ENTRY(5)
+           MOVE 30 TO WS-DIM-ENTRY(6)
+           MOVE 31 TO WS-DIM-ENTRY(7)
+           MOVE 31 TO WS-DIM-ENTRY(8)
+           MOVE 30 TO WS-DIM-ENTRY(9)
+           MOVE 31 TO WS-DIM-ENTRY(10)
+           MOVE 30 TO WS-DIM-ENTRY(11)
+           MOVE 31 TO WS-DIM-ENTRY(12).
+       CLAMP-DUE-DAY-PARA.
+           SET WS-DIM-IDX TO WS-DUE-MTH
+           MOVE WS-DIM-ENTRY(WS-DIM-IDX) TO WS-MAX-DAY
+           COMPUTE WS-DUE-FULL-YR = WS-DUE-CENTURY * 100 + WS-DUE-YR
+           IF WS-DUE-MTH = 02 AND FUNCTION MOD(WS-DUE-FULL-YR, 4) = 0
+               AND (FUNCTION MOD(WS-DUE-FULL-YR, 100) NOT = 0
+                    OR FUNCTION MOD(WS-DUE-FULL-YR, 400) = 0)
+               MOVE 29 TO WS-MAX-DAY
+           END-IF
+           IF WS-BDAY > WS-MAX-DAY
+               MOVE WS-MAX-DAY TO WS-DUE-DAY
+           ELSE
+               MOVE WS-BDAY TO WS-DUE-DAY
+           END-IF.
+       LOOKUP-APR-PARA.
+           MOVE .18 TO WS-APR
+           SET WS-APR-IDX TO 1
+           PERFORM UNTIL WS-APR-IDX > 3
+               IF WS-APR-TIER(WS-APR-IDX) = CB-CCT
+                   MOVE WS-APR-RATE(WS-APR-IDX) TO WS-APR
+               END-IF
+               SET WS-APR-IDX UP BY 1
+           END-PERFORM.
+       BUISNESS-VALIDATION-PARA.
+           DISPLAY 'NAME:' CB-NAME.
+           DISPLAY 'CREDIT CARD NO:' CB-ACCT.
+           IF CB-DISPUTE-YES
+               DISPLAY 'DISPUTE/WAIVER ON FILE - HOLD FOR MANUAL REVIEW'
+               MOVE CB-ACCT TO ST-ACCT
+               MOVE CB-NAME TO ST-NAME
+               MOVE ZERO TO ST-LATE-DAYS
+               MOVE CB-NBA TO ST-BILL-AMT
+               MOVE 'DISPUTED' TO ST-STATUS
+               WRITE ST-REC
+           ELSE
+               PERFORM INTEREST-CALC-PARA
+           END-IF.
+       INTEREST-CALC-PARA.
+           PERFORM LOOKUP-APR-PARA.
+           DISPLAY 'CARD TYPE:' CB-CCT.
+           DISPLAY 'BILL CYCLE DATE:' CB-BCD.
+           DISPLAY 'AMOUNT PAID:' CB-PAID.
+           IF CB-PAID >= CB-NBA
+               MOVE ZERO TO WS-UNPAID
+           ELSE
+               COMPUTE WS-UNPAID = CB-NBA - CB-PAID
+           END-IF.
+           MOVE CB-BCD(1:2) TO WS-BYR
+           MOVE CB-BCD(3:2) TO WS-BMTH
+           MOVE CB-BCD(5:2) TO WS-BDAY.
+           IF WS-BMTH = 12
+               MOVE 01 TO WS-DUE-MTH
+               IF WS-BYR = 99
+                   MOVE ZERO TO WS-DUE-YR
+                   COMPUTE WS-DUE-CENTURY = WS-CENTURY + 1
+               ELSE
+                   COMPUTE WS-DUE-YR = WS-BYR + 1
+                   MOVE WS-CENTURY TO WS-DUE-CENTURY
+               END-IF
+           ELSE
+               COMPUTE WS-DUE-MTH = WS-BMTH + 1
+               MOVE WS-BYR TO WS-DUE-YR
+               MOVE WS-CENTURY TO WS-DUE-CENTURY
+           END-IF.
+           PERFORM CLAMP-DUE-DAY-PARA.
+           DISPLAY 'PAY DATE:' WS-DUE-YR, WS-DUE-MTH, WS-DUE-DAY.
+           COMPUTE WS-DUE-DATE-8 = WS-DUE-CENTURY * 1000000
+               + WS-DUE-YR * 10000 + WS-DUE-MTH * 100 + WS-DUE-DAY
+           COMPUTE WS-DUE-INT = FUNCTION INTEGER-OF-DATE(WS-DUE-DATE-8)
+           COMPUTE WS-GRACE-INT = WS-DUE-INT + WS-GRACE-DAYS
+           IF WS-PAY-INT <= WS-GRACE-INT
+               DISPLAY 'BILL:' WS-UNPAID
+               MOVE CB-ACCT TO ST-ACCT
+               MOVE CB-NAME TO ST-NAME
+               MOVE ZERO TO ST-LATE-DAYS
+               MOVE WS-UNPAID TO ST-BILL-AMT
+               MOVE 'ON TIME' TO ST-STATUS
+               WRITE ST-REC
+           ELSE
+               COMPUTE WS-DAYD = WS-PAY-INT - WS-GRACE-INT
+               COMPUTE WS-PAY = WS-UNPAID +
+                   (WS-UNPAID * WS-APR * WS-DAYD) / 365
+               DISPLAY 'LATE DAY:' WS-DAYD
+               DISPLAY 'BILL:' WS-PAY
+               MOVE CB-ACCT TO ST-ACCT
+               MOVE CB-NAME TO ST-NAME
+               MOVE WS-DAYD TO ST-LATE-DAYS
+               MOVE WS-PAY TO ST-BILL-AMT
+               MOVE 'LATE' TO ST-STATUS
+               WRITE ST-REC
+           END-IF.
