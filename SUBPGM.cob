@@ -1,11 +1,70 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SUBPGM.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       LINKAGE SECTION.
-       01 LS-SUM PIC 9(6)V9(2).
-       01 LS-TERM PIC 9(2).
-       01 LS-AMT PIC 9(5)V9(2).
-       PROCEDURE DIVISION USING LS-SUM, LS-TERM, LS-AMT.
-           COMPUTE LS-SUM = (LS-TERM * LS-AMT)
-           EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBPGM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-GST-RATE PIC V99 VALUE .18.
+       01 WS-RATE-TABLE.
+           02 WS-RATE-ENTRY OCCURS 6 TIMES INDEXED BY WS-RATE-IDX.
+               03 WS-RATE-LOB PIC X(7).
+               03 WS-RATE-RISK PIC X(1).
+               03 WS-RATE-MULT PIC 9V99.
+       01 WS-RATE-MULT-FOUND PIC 9V99.
+       01 WS-RATE-SW PIC X VALUE 'N'.
+           88 WS-RATE-FOUND VALUE 'Y'.
+       01 WS-BILL-TERM PIC 9(2).
+       LINKAGE SECTION.
+       01 LS-SUM PIC 9(6)V9(2).
+       01 LS-TERM PIC 9(2).
+       01 LS-AMT PIC 9(5)V9(2).
+       01 LS-TAX PIC 9(6)V9(2).
+       01 LS-LOB PIC X(7).
+       01 LS-RISK PIC X(1).
+       01 LS-ELAPSED PIC 9(2).
+       PROCEDURE DIVISION USING LS-SUM, LS-TERM, LS-AMT, LS-TAX,
+                                 LS-LOB, LS-RISK, LS-ELAPSED.
+           PERFORM LOAD-RATE-TABLE-PARA
+           PERFORM LOOKUP-RATE-PARA
+           PERFORM PRORATE-TERM-PARA
+           COMPUTE LS-TAX ROUNDED =
+               (WS-BILL-TERM * LS-AMT * WS-RATE-MULT-FOUND)
+               * WS-GST-RATE
+           COMPUTE LS-SUM ROUNDED =
+               (WS-BILL-TERM * LS-AMT * WS-RATE-MULT-FOUND) + LS-TAX
+           EXIT PROGRAM.
+       PRORATE-TERM-PARA.
+           IF LS-ELAPSED = ZERO OR LS-ELAPSED >= LS-TERM
+               MOVE LS-TERM TO WS-BILL-TERM
+           ELSE
+               COMPUTE WS-BILL-TERM = LS-TERM - LS-ELAPSED
+           END-IF.
+       LOAD-RATE-TABLE-PARA.
+           MOVE 'LIFE   ' TO WS-RATE-LOB(1)
+           MOVE 'H' TO WS-RATE-RISK(1)
+           MOVE 1.50 TO WS-RATE-MULT(1)
+           MOVE 'HEALTH ' TO WS-RATE-LOB(2)
+           MOVE 'H' TO WS-RATE-RISK(2)
+           MOVE 1.25 TO WS-RATE-MULT(2)
+           MOVE 'CHILD  ' TO WS-RATE-LOB(3)
+           MOVE 'M' TO WS-RATE-RISK(3)
+           MOVE 1.10 TO WS-RATE-MULT(3)
+           MOVE 'AUTO   ' TO WS-RATE-LOB(4)
+           MOVE 'A' TO WS-RATE-RISK(4)
+           MOVE 1.15 TO WS-RATE-MULT(4)
+           MOVE 'PROPERT' TO WS-RATE-LOB(5)
+           MOVE 'P' TO WS-RATE-RISK(5)
+           MOVE 1.05 TO WS-RATE-MULT(5)
+           MOVE 'TRAVEL ' TO WS-RATE-LOB(6)
+           MOVE 'T' TO WS-RATE-RISK(6)
+           MOVE 0.90 TO WS-RATE-MULT(6).
+       LOOKUP-RATE-PARA.
+           MOVE 1.00 TO WS-RATE-MULT-FOUND
+           MOVE 'N' TO WS-RATE-SW
+           SET WS-RATE-IDX TO 1
+           PERFORM UNTIL WS-RATE-IDX > 6 OR WS-RATE-FOUND
+               IF WS-RATE-LOB(WS-RATE-IDX) = LS-LOB AND
+                  WS-RATE-RISK(WS-RATE-IDX) = LS-RISK
+                   MOVE WS-RATE-MULT(WS-RATE-IDX) TO WS-RATE-MULT-FOUND
+                   SET WS-RATE-FOUND TO TRUE
+               END-IF
+               SET WS-RATE-IDX UP BY 1
+           END-PERFORM.
