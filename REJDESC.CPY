@@ -0,0 +1,4 @@
+       01 WS-REASON-DESC-TABLE.
+           02 WS-REASON-DESC OCCURS 9 TIMES INDEXED BY WS-RD-IDX.
+               03 WS-RD-CODE PIC 9(2).
+               03 WS-RD-TEXT PIC X(24).
