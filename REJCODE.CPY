@@ -0,0 +1,9 @@
+           88 RC-MISSING-LOB          VALUE 01.
+           88 RC-BAD-STATUS           VALUE 02.
+           88 RC-NONNUM-TERM          VALUE 03.
+           88 RC-NONNUM-AMOUNT        VALUE 04.
+           88 RC-DUPLICATE-POLICY     VALUE 05.
+           88 RC-NONNUM-BILLING       VALUE 06.
+           88 RC-UNMATCHED-TRANS      VALUE 07.
+           88 RC-AMOUNT-MISMATCH      VALUE 08.
+           88 RC-NONNUM-ACCOUNT       VALUE 09.
