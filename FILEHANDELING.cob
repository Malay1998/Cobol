@@ -4,115 +4,328 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT POLICY
-           ASSIGN TO 'C:\LEARNCOBOL\COBOL\FILEHANDLING\POLICY.PAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ASSIGN TO DYNAMIC WS-POLICY-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-POLICY-STATUS.
            SELECT KSDS
-           ASSIGN TO 'C:\LEARNCOBOL\COBOL\FILEHANDLING\KSDS.PAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ASSIGN TO DYNAMIC WS-KSDS-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS O-NUM
+           FILE STATUS IS WS-KSDS-STATUS.
            SELECT ERR
-           ASSIGN TO 'C:\LEARNCOBOL\COBOL\FILEHANDLING\ERROR.PAT'
+           ASSIGN TO DYNAMIC WS-ERR-DSN
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RENEWAL
+           ASSIGN TO DYNAMIC WS-RENEWAL-DSN
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT
+           ASSIGN TO DYNAMIC WS-CKPT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD POLICY.
-       01 INP.
-           02 I-NUM PIC X(5).
-           02 PIC X.
-           02 I-TERM PIC 9(2).
-           02 PIC X.
-           02 I-LOB PIC X(7).
-           02 PIC X.
-           02 I-AMT PIC 9(5).9(2).
-           02 PIC X.
-           02 I-STATUS PIC X(7).
+           COPY POLYIN.
        FD KSDS.
-       01 OUTP.
-           02 O-NUM PIC X(5).
-           02 PIC X.
-           02 O-TERM PIC 9(2).
+           COPY POLYOUT.
+       FD ERR.
+           COPY POLYERR.
+       FD RENEWAL.
+       01 RNP.
+           02 R-NUM PIC X(5).
            02 PIC X.
-           02 O-LOB PIC X(7).
+           02 R-TERM PIC 9(2).
            02 PIC X.
-           02 O-AMT PIC 9(5).9(2).
+           02 R-LOB PIC X(7).
            02 PIC X.
-           02 O-STATUS PIC X(7).
+           02 R-AMT PIC 9(5).9(2).
            02 PIC X.
-           02 O-SUM PIC 9(6).9(2).
+           02 R-STATUS PIC X(7).
            02 PIC X.
-           02 O-LEVEL PIC X(6).
+           02 R-SUM PIC 9(6).9(2).
+       FD CKPT.
+       01 CKP-REC.
+           02 CKP-NUM PIC X(5).
            02 PIC X.
-           02 O-RISK PIC X.
-           02 PIC X(12).
-       FD ERR.
-       01 ENP.
-           02 E-NUM PIC X(5).
+           02 CKP-REL PIC 9(7).
            02 PIC X.
-           02 E-TERM PIC 9(2).
+           02 CKP-READ PIC 9(7).
            02 PIC X.
-           02 E-LOB PIC X(7).
+           02 CKP-ACCEPT PIC 9(7).
            02 PIC X.
-           02 E-AMT PIC 9(5).9(2).
+           02 CKP-REJECT PIC 9(7).
            02 PIC X.
-           02 E-STATUS PIC X(7).
+           02 CKP-SUM PIC 9(9)V9(2).
        WORKING-STORAGE SECTION.
+       01 WS-POLICY-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\POLICY.PAT'.
+       01 WS-POLICY-DSN PIC X(100).
+       01 WS-KSDS-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\KSDS.PAT'.
+       01 WS-KSDS-DSN PIC X(100).
+       01 WS-ERR-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\ERROR.PAT'.
+       01 WS-ERR-DSN PIC X(100).
+       01 WS-RENEWAL-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\RENEWAL.PAT'.
+       01 WS-RENEWAL-DSN PIC X(100).
+       01 WS-CKPT-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\CHECKPOINT.PAT'.
+       01 WS-CKPT-DSN PIC X(100).
        01 WS-W PIC A(1) VALUE SPACE.
        01 WS-SUM PIC 9(6)V9(2).
        01 WS-TERM PIC 9(2).
        01 WS-AMT PIC 9(5)V9(2).
+       01 WS-TAX PIC 9(6)V9(2).
        01 WS-PGM PIC X(6).
-       01 HEADER.
-           02 PIC X(5) VALUE 'P_NUM'.
-           02 PIC X.
-           02 PIC X(6) VALUE 'P_TERM'.
-           02 PIC X.
-           02 PIC X(7) VALUE 'P_LOB'.
-           02 PIC X.
-           02 PIC X(8) VALUE 'P_AMT'.
-           02 PIC X.
-           02 PIC X(8) VALUE 'P_STATUS'.
-           02 PIC X.
-           02 PIC X(9) VALUE 'P_SUM'.
-           02 PIC X.
-           02 PIC X(6) VALUE 'P_LVL'.
-           02 PIC X.
-           02 PIC X(6) VALUE 'P_RISK'.
+       01 WS-REASON PIC 9(2).
+           COPY REJCODE.
+       01 WS-RUN-DATE PIC 9(6).
+       01 WS-SEEN-COUNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-SEEN-MAX PIC 9(7) COMP VALUE 100000.
+       01 WS-DUP-SW PIC X VALUE 'N'.
+           88 WS-DUP-YES VALUE 'Y'.
+           88 WS-DUP-NO VALUE 'N'.
+       01 WS-SEEN-TABLE.
+           02 WS-SEEN-ENTRY PIC X(5)
+              OCCURS 100000 TIMES
+              INDEXED BY WS-SEEN-IDX.
+       01 WS-TBAND PIC X(1).
+       01 WS-ABAND PIC X(1).
+       01 WS-KSDS-STATUS PIC X(2).
+       01 WS-POLICY-STATUS PIC X(2).
+       01 WS-READ-CNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-ACCEPT-CNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-REJECT-CNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-SUM-TOTAL PIC 9(9)V9(2) VALUE ZERO.
+       01 WS-CKPT-STATUS PIC X(2).
+       01 WS-RESTART-REL PIC 9(7) COMP VALUE ZERO.
+       01 WS-REL-CNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-CKPT-INTERVAL PIC 9(5) COMP VALUE 1000.
+       01 WS-CKPT-QUOT PIC 9(7) COMP VALUE ZERO.
+       01 WS-CKPT-REM PIC 9(5) COMP VALUE ZERO.
+       01 WS-CKPT-SW PIC X VALUE 'N'.
+           88 WS-CKPT-EOF VALUE 'Y'.
+       01 WS-KSDS-EOF-SW PIC X VALUE 'N'.
+           88 WS-KSDS-EOF VALUE 'Y'.
        PROCEDURE DIVISION.
+           PERFORM ASSIGN-FILENAMES-PARA.
            OPEN INPUT POLICY.
+           IF WS-POLICY-STATUS NOT = '00'
+               DISPLAY 'FILEHANDLING: UNABLE TO OPEN POLICY FILE, '
+                   'STATUS=' WS-POLICY-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE.
            OPEN OUTPUT ERR.
-           OPEN OUTPUT KSDS.
-           MOVE HEADER TO OUTP
-           WRITE OUTP.
-           INITIALIZE OUTP.
+           OPEN OUTPUT RENEWAL.
+           OPEN I-O KSDS.
+           IF WS-KSDS-STATUS = '35'
+               OPEN OUTPUT KSDS
+               CLOSE KSDS
+               OPEN I-O KSDS
+           END-IF.
+           PERFORM RESTART-READ-PARA.
+           IF WS-RESTART-REL > ZERO
+               PERFORM DUP-LOAD-PARA
+           END-IF.
            PERFORM UNTIL WS-W = 'X'
            READ POLICY
            AT END MOVE 'X' TO WS-W
-           NOT AT END PERFORM A-PARA
+           NOT AT END
+               ADD 1 TO WS-REL-CNT
+               IF WS-REL-CNT > WS-RESTART-REL
+                   ADD 1 TO WS-READ-CNT
+                   PERFORM A-PARA
+                   PERFORM CHECKPOINT-PARA
+               END-IF
            END-PERFORM
            CLOSE POLICY.
            CLOSE KSDS.
            CLOSE ERR.
+           CLOSE RENEWAL.
+           CLOSE CKPT.
+           PERFORM CONTROL-TOTAL-PARA.
            STOP RUN.
+       ASSIGN-FILENAMES-PARA.
+           MOVE WS-POLICY-DSN-DFLT TO WS-POLICY-DSN
+           ACCEPT WS-POLICY-DSN FROM ENVIRONMENT 'POLICY_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-POLICY-DSN = SPACES
+               MOVE WS-POLICY-DSN-DFLT TO WS-POLICY-DSN
+           END-IF
+           MOVE WS-KSDS-DSN-DFLT TO WS-KSDS-DSN
+           ACCEPT WS-KSDS-DSN FROM ENVIRONMENT 'KSDS_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-KSDS-DSN = SPACES
+               MOVE WS-KSDS-DSN-DFLT TO WS-KSDS-DSN
+           END-IF
+           MOVE WS-ERR-DSN-DFLT TO WS-ERR-DSN
+           ACCEPT WS-ERR-DSN FROM ENVIRONMENT 'ERR_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-ERR-DSN = SPACES
+               MOVE WS-ERR-DSN-DFLT TO WS-ERR-DSN
+           END-IF
+           MOVE WS-RENEWAL-DSN-DFLT TO WS-RENEWAL-DSN
+           ACCEPT WS-RENEWAL-DSN FROM ENVIRONMENT 'RENEWAL_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-RENEWAL-DSN = SPACES
+               MOVE WS-RENEWAL-DSN-DFLT TO WS-RENEWAL-DSN
+           END-IF
+           MOVE WS-CKPT-DSN-DFLT TO WS-CKPT-DSN
+           ACCEPT WS-CKPT-DSN FROM ENVIRONMENT 'CKPT_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-CKPT-DSN = SPACES
+               MOVE WS-CKPT-DSN-DFLT TO WS-CKPT-DSN
+           END-IF.
+       RESTART-READ-PARA.
+           MOVE ZERO TO WS-RESTART-REL
+           OPEN INPUT CKPT
+           IF WS-CKPT-STATUS NOT = '35'
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ CKPT
+                       AT END SET WS-CKPT-EOF TO TRUE
+                       NOT AT END
+                           MOVE CKP-REL TO WS-RESTART-REL
+                           MOVE CKP-READ TO WS-READ-CNT
+                           MOVE CKP-ACCEPT TO WS-ACCEPT-CNT
+                           MOVE CKP-REJECT TO WS-REJECT-CNT
+                           MOVE CKP-SUM TO WS-SUM-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT
+               OPEN EXTEND CKPT
+           ELSE
+               OPEN OUTPUT CKPT
+           END-IF.
+       DUP-LOAD-PARA.
+           MOVE LOW-VALUES TO O-NUM
+           START KSDS KEY IS NOT LESS THAN O-NUM
+               INVALID KEY SET WS-KSDS-EOF TO TRUE
+           END-START
+           PERFORM UNTIL WS-KSDS-EOF
+               READ KSDS NEXT RECORD
+                   AT END SET WS-KSDS-EOF TO TRUE
+                   NOT AT END PERFORM DUP-REMEMBER-KSDS-PARA
+               END-READ
+           END-PERFORM.
+       DUP-REMEMBER-KSDS-PARA.
+           IF WS-SEEN-COUNT >= WS-SEEN-MAX
+               DISPLAY 'FILEHANDLING: DUPLICATE-CHECK TABLE FULL AT '
+                   'RESTART, UNABLE TO CONTINUE'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-SEEN-COUNT
+           SET WS-SEEN-IDX TO WS-SEEN-COUNT
+           MOVE O-NUM TO WS-SEEN-ENTRY(WS-SEEN-IDX).
+       CHECKPOINT-PARA.
+           DIVIDE WS-REL-CNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = ZERO
+               MOVE I-NUM TO CKP-NUM
+               MOVE WS-REL-CNT TO CKP-REL
+               MOVE WS-READ-CNT TO CKP-READ
+               MOVE WS-ACCEPT-CNT TO CKP-ACCEPT
+               MOVE WS-REJECT-CNT TO CKP-REJECT
+               MOVE WS-SUM-TOTAL TO CKP-SUM
+               WRITE CKP-REC
+           END-IF.
+       CONTROL-TOTAL-PARA.
+           DISPLAY '===== POLICY RUN CONTROL TOTALS ====='.
+           DISPLAY 'RECORDS READ     : ' WS-READ-CNT.
+           DISPLAY 'RECORDS ACCEPTED : ' WS-ACCEPT-CNT.
+           DISPLAY 'RECORDS REJECTED : ' WS-REJECT-CNT.
+           DISPLAY 'TOTAL PREMIUM SUM: ' WS-SUM-TOTAL.
        A-PARA.
-           IF
-               I-LOB NOT  = SPACES AND
-               (I-STATUS  = 'ACTIVE' OR 'EXPIRE') AND
-               I-TERM IS NUMERIC AND
-               I-AMT(1:5) IS NUMERIC AND
-               I-AMT(7:2) IS NUMERIC
-               THEN
-                  PERFORM B-PARA
-               ELSE
-                  MOVE INP TO ENP
-                  WRITE ENP
+           PERFORM DUP-CHECK-PARA
+           EVALUATE TRUE
+               WHEN I-LOB = SPACES
+                   SET RC-MISSING-LOB TO TRUE
+               WHEN I-STATUS NOT = 'ACTIVE' AND I-STATUS NOT = 'EXPIRE'
+                   SET RC-BAD-STATUS TO TRUE
+               WHEN I-TERM IS NOT NUMERIC
+                   SET RC-NONNUM-TERM TO TRUE
+               WHEN I-AMT(1:5) IS NOT NUMERIC OR
+                    I-AMT(7:2) IS NOT NUMERIC
+                   SET RC-NONNUM-AMOUNT TO TRUE
+               WHEN I-ELAPSED IS NOT NUMERIC
+                   SET RC-NONNUM-TERM TO TRUE
+               WHEN WS-DUP-YES
+                   SET RC-DUPLICATE-POLICY TO TRUE
+               WHEN OTHER
+                   MOVE ZERO TO WS-REASON
+           END-EVALUATE
+           IF WS-REASON = ZERO
+               PERFORM B-PARA
+               PERFORM DUP-REMEMBER-PARA
+               ADD 1 TO WS-ACCEPT-CNT
+               ADD WS-SUM TO WS-SUM-TOTAL
+           ELSE
+               MOVE INP TO ENP
+               MOVE WS-REASON TO E-REASON
+               MOVE WS-RUN-DATE TO E-DATE
+               WRITE ENP
+               ADD 1 TO WS-REJECT-CNT
            END-IF.
+       DUP-CHECK-PARA.
+           SET WS-DUP-NO TO TRUE
+           SET WS-SEEN-IDX TO 1
+           PERFORM UNTIL WS-SEEN-IDX > WS-SEEN-COUNT OR WS-DUP-YES
+               IF WS-SEEN-ENTRY(WS-SEEN-IDX) = I-NUM
+                   SET WS-DUP-YES TO TRUE
+               END-IF
+               SET WS-SEEN-IDX UP BY 1
+           END-PERFORM.
+       DUP-REMEMBER-PARA.
+           IF WS-SEEN-COUNT >= WS-SEEN-MAX
+               DISPLAY 'FILEHANDLING: DUPLICATE-CHECK TABLE FULL, '
+                   'UNABLE TO CONTINUE'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-SEEN-COUNT
+           SET WS-SEEN-IDX TO WS-SEEN-COUNT
+           MOVE I-NUM TO WS-SEEN-ENTRY(WS-SEEN-IDX).
        B-PARA.
            MOVE INP TO OUTP
            EVALUATE TRUE
-           WHEN O-STATUS = 'ACTIVE ' AND O-TERM < 1
+           WHEN O-TERM < 1
+           MOVE '1' TO WS-TBAND
+           WHEN O-TERM <= 5
+           MOVE '2' TO WS-TBAND
+           WHEN O-TERM <= 10
+           MOVE '3' TO WS-TBAND
+           WHEN OTHER
+           MOVE '4' TO WS-TBAND
+           END-EVALUATE.
+           EVALUATE TRUE
+           WHEN O-AMT < 10000.00
+           MOVE '1' TO WS-ABAND
+           WHEN O-AMT < 50000.00
+           MOVE '2' TO WS-ABAND
+           WHEN OTHER
+           MOVE '3' TO WS-ABAND
+           END-EVALUATE.
+           EVALUATE TRUE
+           WHEN WS-TBAND = '1'
+           MOVE 'LOW' TO O-LEVEL
+           WHEN WS-TBAND = '2' AND WS-ABAND = '1'
            MOVE 'LOW' TO O-LEVEL
-           WHEN O-STATUS = 'ACTIVE' AND O-TERM = 1
+           WHEN WS-TBAND = '2'
            MOVE 'MEDIUM' TO O-LEVEL
-           WHEN O-STATUS = 'ACTIVE' AND O-TERM > 1
+           WHEN WS-TBAND = '3' AND WS-ABAND = '1'
+           MOVE 'MEDIUM' TO O-LEVEL
+           WHEN WS-TBAND = '3'
+           MOVE 'HIGH' TO O-LEVEL
+           WHEN OTHER
            MOVE 'HIGH' TO O-LEVEL
            END-EVALUATE.
            EVALUATE TRUE
@@ -122,12 +335,32 @@
            MOVE 'H' TO O-RISK
            WHEN O-LOB = 'CHILD'
            MOVE 'M' TO O-RISK
+           WHEN O-LOB = 'AUTO'
+           MOVE 'A' TO O-RISK
+           WHEN O-LOB = 'PROPERT'
+           MOVE 'P' TO O-RISK
+           WHEN O-LOB = 'TRAVEL'
+           MOVE 'T' TO O-RISK
            WHEN OTHER
            MOVE 'I' TO O-RISK
            END-EVALUATE.
            MOVE O-TERM TO WS-TERM
            MOVE O-AMT TO WS-AMT
            MOVE 'SUBPGM' TO WS-PGM
-           CALL WS-PGM USING WS-SUM,WS-TERM,WS-AMT
+           CALL WS-PGM USING WS-SUM,WS-TERM,WS-AMT,WS-TAX,O-LOB,O-RISK,
+                             O-ELAPSED
            MOVE WS-SUM TO O-SUM
-           WRITE OUTP.
+           MOVE WS-TAX TO O-TAX
+           WRITE OUTP
+               INVALID KEY
+                   REWRITE OUTP
+           END-WRITE.
+           IF O-STATUS = 'EXPIRE'
+               MOVE O-NUM TO R-NUM
+               MOVE O-TERM TO R-TERM
+               MOVE O-LOB TO R-LOB
+               MOVE O-AMT TO R-AMT
+               MOVE O-STATUS TO R-STATUS
+               MOVE O-SUM TO R-SUM
+               WRITE RNP
+           END-IF.
