@@ -1,141 +1,489 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILEHANDELING2.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BILLING
-           ASSIGN TO 'C:\LEARNCOBOL\COBOL\FILEHANDLING\BILL.PAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ACCOUNT
-           ASSIGN TO 'C:\LEARNCOBOL\COBOL\FILEHANDLING\ACCOUNT.PAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT BANKINT
-           ASSIGN TO 'C:\LEARNCOBOL\COBOL\FILEHANDLING\BANKINT.PAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANSACTION
-           ASSIGN TO 'C:\LEARNCOBOL\COBOL\FILEHANDLING\TRANSACTION.PAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUTERROR
-           ASSIGN TO 'C:\LEARNCOBOL\COBOL\FILEHANDLING\OUTPUTERR.PAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT A
-           ASSIGN TO 'C:\LEARNCOBOL\COBOL\FILEHANDLING\A.PAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT B
-           ASSIGN TO 'C:\LEARNCOBOL\COBOL\FILEHANDLING\B.PAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT C
-           ASSIGN TO 'C:\LEARNCOBOL\COBOL\FILEHANDLING\C.PAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT D
-           ASSIGN TO 'C:\LEARNCOBOL\COBOL\FILEHANDLING\D.PAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT E
-           ASSIGN TO 'C:\LEARNCOBOL\COBOL\FILEHANDLING\E.PAT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD BILLING.
-       01 WS-BILL PIC 9(7).
-       FD ACCOUNT.
-       01 WS-ACCT PIC 9(11).
-       FD BANKINT.
-       01 WS-BANK PIC X(8).
-       FD TRANSACTION.
-       01 WS-TRANS PIC 9(9).
-       FD OUTPUTERROR.
-       01 WS-OUTE PIC A(10).
-       FD A.
-       01 WS-A PIC 9(7).
-       FD B.
-       01 WS-B PIC 9(11).
-       FD C.
-       01 WS-C PIC X(8).
-       FD D.
-       01 WS-D PIC 9(9).
-       FD E.
-       01 WS-E PIC A(10).
-       WORKING-STORAGE SECTION.
-       01 WS-A1 PIC 9(7).
-       01 WS-B1 PIC 9(11).
-       01 WS-C1 PIC X(8).
-       01 WS-D1 PIC 9(9).
-       01 WS-E1 PIC A(10).
-       01 WS-M PIC A(1) VALUE 'A'.
-       01 WS-N PIC A(1) VALUE 'B'.
-       01 WS-O PIC A(1) VALUE 'C'.
-       01 WS-P PIC A(1) VALUE 'D'.
-       01 WS-Q PIC A(1) VALUE 'E'.
-       PROCEDURE DIVISION.
-           OPEN INPUT BILLING.
-           OPEN OUTPUT A.
-           PERFORM UNTIL WS-M = 'X'
-           READ BILLING INTO WS-A1
-           AT END MOVE 'X' TO WS-M
-           NOT AT END PERFORM 1000-WRITE-PARA
-           END-READ
-           END-PERFORM.
-           CLOSE BILLING.
-           CLOSE A.
-           OPEN INPUT ACCOUNT.
-           OPEN OUTPUT B.
-           PERFORM UNTIL WS-N = 'Y'
-           READ ACCOUNT INTO WS-B1
-           AT END MOVE 'Y' TO WS-N
-           NOT AT END PERFORM 2000-WRITE-PARA
-           END-READ
-           END-PERFORM.
-           CLOSE ACCOUNT.
-           CLOSE B.
-           OPEN INPUT BANKINT.
-           OPEN OUTPUT C.
-           PERFORM UNTIL WS-O = 'K'
-           READ BANKINT INTO WS-C1
-           AT END MOVE 'K' TO WS-O
-           NOT AT END PERFORM 3000-WRITE-PARA
-           END-READ
-           END-PERFORM.
-           CLOSE BANKINT.
-           CLOSE C.
-           OPEN INPUT TRANSACTION.
-           OPEN OUTPUT D.
-           PERFORM UNTIL WS-P = 'R'
-           READ TRANSACTION INTO WS-D1
-           AT END MOVE 'R' TO WS-P
-           NOT AT END PERFORM 4000-WRITE-PARA
-           END-READ
-           END-PERFORM.
-           CLOSE TRANSACTION.
-           CLOSE D.
-           OPEN INPUT OUTPUTERROR.
-           OPEN OUTPUT E.
-           PERFORM UNTIL WS-Q = 'L'
-           READ OUTPUTERROR INTO WS-E1
-           AT END MOVE 'L' TO WS-Q
-           NOT AT END PERFORM 5000-WRITE-PARA
-           END-READ
-           END-PERFORM.
-           CLOSE OUTPUTERROR.
-           CLOSE E.
-           STOP RUN.
-       1000-WRITE-PARA.
-           MOVE WS-A1 TO WS-A.
-           WRITE  WS-A
-
-           END-WRITE.
-       2000-WRITE-PARA.
-           MOVE WS-B1 TO WS-B.
-           WRITE WS-B
-           END-WRITE.
-       3000-WRITE-PARA.
-           MOVE WS-C1 TO WS-C.
-           WRITE WS-C
-           END-WRITE.
-       4000-WRITE-PARA.
-           MOVE WS-D1 TO WS-D.
-           WRITE WS-D
-           END-WRITE.
-       5000-WRITE-PARA.
-           MOVE WS-E1 TO WS-E.
-           WRITE WS-E
-           END-WRITE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILEHANDELING2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BILLING
+           ASSIGN TO DYNAMIC WS-BILLING-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BILLING-STATUS.
+           SELECT ACCOUNT
+           ASSIGN TO DYNAMIC WS-ACCOUNT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ACCOUNT-STATUS.
+           SELECT BANKINT
+           ASSIGN TO DYNAMIC WS-BANKINT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BANKINT-STATUS.
+           SELECT TRANSACTION
+           ASSIGN TO DYNAMIC WS-TRANSACTION-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANSACTION-STATUS.
+           SELECT OUTPUTERROR
+           ASSIGN TO DYNAMIC WS-OUTPUTERROR-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUTPUTERROR-STATUS.
+           SELECT A
+           ASSIGN TO DYNAMIC WS-A-DSN
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT B
+           ASSIGN TO DYNAMIC WS-B-DSN
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT C
+           ASSIGN TO DYNAMIC WS-C-DSN
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT D
+           ASSIGN TO DYNAMIC WS-D-DSN
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT E
+           ASSIGN TO DYNAMIC WS-E-DSN
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INTACC
+           ASSIGN TO DYNAMIC WS-INTACC-DSN
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BILLING.
+       01 WS-BILL.
+           02 WS-BILL-ACCT PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-BILL-AMT PIC 9(7)V99.
+       FD ACCOUNT.
+       01 WS-ACCT.
+           02 WS-ACCT-NUM PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-ACCT-BAL PIC 9(9)V99.
+       FD BANKINT.
+       01 WS-BANK.
+           02 WS-BANK-ACCT PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-BANK-RATE PIC 9V9(4).
+       FD TRANSACTION.
+       01 WS-TRANS.
+           02 WS-TRANS-ACCT PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-TRANS-AMT PIC 9(7)V99.
+       FD OUTPUTERROR.
+       01 WS-OUTE.
+           02 WS-OUTE-ACCT PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-OUTE-REASON PIC 9(2).
+           02 FILLER PIC X.
+           02 WS-OUTE-SOURCE PIC X(8).
+           02 FILLER PIC X.
+           02 WS-OUTE-DATE PIC 9(6).
+       FD A.
+       01 WS-A.
+           02 WS-A-ACCT PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-A-AMT PIC 9(7)V99.
+       FD B.
+       01 WS-B.
+           02 WS-B-NUM PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-B-BAL PIC 9(9)V99.
+       FD C.
+       01 WS-C.
+           02 WS-C-ACCT PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-C-RATE PIC 9V9(4).
+       FD D.
+       01 WS-D.
+           02 WS-D-ACCT PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-D-AMT PIC 9(7)V99.
+       FD E.
+           COPY RECE.
+       FD INTACC.
+       01 WS-INT.
+           02 WS-INT-ACCT PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-INT-BAL PIC 9(9)V99.
+           02 FILLER PIC X.
+           02 WS-INT-RATE PIC 9V9(4).
+           02 FILLER PIC X.
+           02 WS-INT-ACCRUAL PIC 9(7)V99.
+       WORKING-STORAGE SECTION.
+       01 WS-BILLING-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\BILL.PAT'.
+       01 WS-BILLING-DSN PIC X(100).
+       01 WS-ACCOUNT-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\ACCOUNT.PAT'.
+       01 WS-ACCOUNT-DSN PIC X(100).
+       01 WS-BANKINT-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\BANKINT.PAT'.
+       01 WS-BANKINT-DSN PIC X(100).
+       01 WS-TRANSACTION-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\TRANSACTION.PAT'.
+       01 WS-TRANSACTION-DSN PIC X(100).
+       01 WS-OUTPUTERROR-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\OUTPUTERR.PAT'.
+       01 WS-OUTPUTERROR-DSN PIC X(100).
+       01 WS-A-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\A.PAT'.
+       01 WS-A-DSN PIC X(100).
+       01 WS-B-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\B.PAT'.
+       01 WS-B-DSN PIC X(100).
+       01 WS-C-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\C.PAT'.
+       01 WS-C-DSN PIC X(100).
+       01 WS-D-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\D.PAT'.
+       01 WS-D-DSN PIC X(100).
+       01 WS-E-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\E.PAT'.
+       01 WS-E-DSN PIC X(100).
+       01 WS-INTACC-DSN-DFLT PIC X(100) VALUE
+           'C:\LEARNCOBOL\COBOL\FILEHANDLING\INTEREST.PAT'.
+       01 WS-INTACC-DSN PIC X(100).
+       01 WS-A1.
+           02 WS-A1-ACCT PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-A1-AMT PIC 9(7)V99.
+       01 WS-B1.
+           02 WS-B1-NUM PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-B1-BAL PIC 9(9)V99.
+       01 WS-C1.
+           02 WS-C1-ACCT PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-C1-RATE PIC 9V9(4).
+       01 WS-D1.
+           02 WS-D1-ACCT PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-D1-AMT PIC 9(7)V99.
+       01 WS-E1.
+           02 WS-E1-ACCT PIC 9(11).
+           02 FILLER PIC X.
+           02 WS-E1-REASON PIC 9(2).
+           02 FILLER PIC X.
+           02 WS-E1-SOURCE PIC X(8).
+           02 FILLER PIC X.
+           02 WS-E1-DATE PIC 9(6).
+       01 WS-M PIC A(1) VALUE 'A'.
+       01 WS-N PIC A(1) VALUE 'B'.
+       01 WS-O PIC A(1) VALUE 'C'.
+       01 WS-P PIC A(1) VALUE 'D'.
+       01 WS-Q PIC A(1) VALUE 'E'.
+       01 WS-BILL-CNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-ACCT-CNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-BANK-CNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-TRANS-CNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-OUTE-CNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-REJECT-CNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-INT-CNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-TRANS-TBL-MAX PIC 9(7) COMP VALUE 100000.
+       01 WS-TRANS-TBL-CNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-TRANS-TABLE.
+           02 WS-TRANS-TBL-ENTRY
+              OCCURS 100000 TIMES
+              INDEXED BY WS-TRANS-TBL-IDX.
+               03 WS-TT-ACCT PIC 9(11).
+               03 WS-TT-AMT PIC 9(7)V99.
+       01 WS-BANK-TBL-MAX PIC 9(7) COMP VALUE 100000.
+       01 WS-BANK-TBL-CNT PIC 9(7) COMP VALUE ZERO.
+       01 WS-BANK-TABLE.
+           02 WS-BANK-TBL-ENTRY
+              OCCURS 100000 TIMES
+              INDEXED BY WS-BANK-TBL-IDX.
+               03 WS-BT-ACCT PIC 9(11).
+               03 WS-BT-RATE PIC 9V9(4).
+       01 WS-MATCH-SW PIC X VALUE 'N'.
+           88 WS-MATCH-YES VALUE 'Y'.
+           88 WS-MATCH-NO VALUE 'N'.
+       01 WS-MATCH-AMT PIC 9(7)V99.
+       01 WS-MATCH-RATE PIC 9V9(4).
+       01 WS-TRANSACTION-STATUS PIC X(2).
+       01 WS-BILLING-STATUS PIC X(2).
+       01 WS-ACCOUNT-STATUS PIC X(2).
+       01 WS-BANKINT-STATUS PIC X(2).
+       01 WS-OUTPUTERROR-STATUS PIC X(2).
+       01 WS-RUN-DATE PIC 9(6).
+       PROCEDURE DIVISION.
+           PERFORM ASSIGN-FILENAMES-PARA.
+           OPEN INPUT TRANSACTION.
+           IF WS-TRANSACTION-STATUS NOT = '00'
+               DISPLAY 'FILEHANDELING2: UNABLE TO OPEN TRANSACTION '
+                   'FILE, STATUS=' WS-TRANSACTION-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           OPEN OUTPUT D.
+           PERFORM UNTIL WS-P = 'R'
+           READ TRANSACTION INTO WS-D1
+           AT END MOVE 'R' TO WS-P
+           NOT AT END PERFORM 4000-WRITE-PARA
+           END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION.
+           CLOSE D.
+           OPEN INPUT BANKINT.
+           IF WS-BANKINT-STATUS NOT = '00'
+               DISPLAY 'FILEHANDELING2: UNABLE TO OPEN BANKINT '
+                   'FILE, STATUS=' WS-BANKINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT C.
+           PERFORM UNTIL WS-O = 'K'
+           READ BANKINT INTO WS-C1
+           AT END MOVE 'K' TO WS-O
+           NOT AT END PERFORM 3000-WRITE-PARA
+           END-READ
+           END-PERFORM.
+           CLOSE BANKINT.
+           CLOSE C.
+           OPEN OUTPUT E.
+           OPEN INPUT BILLING.
+           IF WS-BILLING-STATUS NOT = '00'
+               DISPLAY 'FILEHANDELING2: UNABLE TO OPEN BILLING '
+                   'FILE, STATUS=' WS-BILLING-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT A.
+           PERFORM UNTIL WS-M = 'X'
+           READ BILLING INTO WS-A1
+           AT END MOVE 'X' TO WS-M
+           NOT AT END PERFORM 1000-WRITE-PARA
+           END-READ
+           END-PERFORM.
+           CLOSE BILLING.
+           CLOSE A.
+           OPEN INPUT ACCOUNT.
+           IF WS-ACCOUNT-STATUS NOT = '00'
+               DISPLAY 'FILEHANDELING2: UNABLE TO OPEN ACCOUNT '
+                   'FILE, STATUS=' WS-ACCOUNT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT B.
+           OPEN OUTPUT INTACC.
+           PERFORM UNTIL WS-N = 'Y'
+           READ ACCOUNT INTO WS-B1
+           AT END MOVE 'Y' TO WS-N
+           NOT AT END PERFORM 2000-WRITE-PARA
+           END-READ
+           END-PERFORM.
+           CLOSE ACCOUNT.
+           CLOSE B.
+           CLOSE INTACC.
+           OPEN INPUT OUTPUTERROR.
+           IF WS-OUTPUTERROR-STATUS NOT = '00'
+               DISPLAY 'FILEHANDELING2: UNABLE TO OPEN OUTPUTERROR '
+                   'FILE, STATUS=' WS-OUTPUTERROR-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-Q = 'L'
+           READ OUTPUTERROR INTO WS-E1
+           AT END MOVE 'L' TO WS-Q
+           NOT AT END PERFORM 5000-WRITE-PARA
+           END-READ
+           END-PERFORM.
+           CLOSE OUTPUTERROR.
+           CLOSE E.
+           PERFORM 6000-CONTROL-TOTAL-PARA.
+           STOP RUN.
+       ASSIGN-FILENAMES-PARA.
+           MOVE WS-BILLING-DSN-DFLT TO WS-BILLING-DSN
+           ACCEPT WS-BILLING-DSN FROM ENVIRONMENT 'BILL_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-BILLING-DSN = SPACES
+               MOVE WS-BILLING-DSN-DFLT TO WS-BILLING-DSN
+           END-IF
+           MOVE WS-ACCOUNT-DSN-DFLT TO WS-ACCOUNT-DSN
+           ACCEPT WS-ACCOUNT-DSN FROM ENVIRONMENT 'ACCOUNT_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-ACCOUNT-DSN = SPACES
+               MOVE WS-ACCOUNT-DSN-DFLT TO WS-ACCOUNT-DSN
+           END-IF
+           MOVE WS-BANKINT-DSN-DFLT TO WS-BANKINT-DSN
+           ACCEPT WS-BANKINT-DSN FROM ENVIRONMENT 'BANKINT_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-BANKINT-DSN = SPACES
+               MOVE WS-BANKINT-DSN-DFLT TO WS-BANKINT-DSN
+           END-IF
+           MOVE WS-TRANSACTION-DSN-DFLT TO WS-TRANSACTION-DSN
+           ACCEPT WS-TRANSACTION-DSN FROM ENVIRONMENT 'TRANSACTION_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-TRANSACTION-DSN = SPACES
+               MOVE WS-TRANSACTION-DSN-DFLT TO WS-TRANSACTION-DSN
+           END-IF
+           MOVE WS-OUTPUTERROR-DSN-DFLT TO WS-OUTPUTERROR-DSN
+           ACCEPT WS-OUTPUTERROR-DSN FROM ENVIRONMENT 'OUTPUTERROR_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-OUTPUTERROR-DSN = SPACES
+               MOVE WS-OUTPUTERROR-DSN-DFLT TO WS-OUTPUTERROR-DSN
+           END-IF
+           MOVE WS-A-DSN-DFLT TO WS-A-DSN
+           ACCEPT WS-A-DSN FROM ENVIRONMENT 'A_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-A-DSN = SPACES
+               MOVE WS-A-DSN-DFLT TO WS-A-DSN
+           END-IF
+           MOVE WS-B-DSN-DFLT TO WS-B-DSN
+           ACCEPT WS-B-DSN FROM ENVIRONMENT 'B_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-B-DSN = SPACES
+               MOVE WS-B-DSN-DFLT TO WS-B-DSN
+           END-IF
+           MOVE WS-C-DSN-DFLT TO WS-C-DSN
+           ACCEPT WS-C-DSN FROM ENVIRONMENT 'C_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-C-DSN = SPACES
+               MOVE WS-C-DSN-DFLT TO WS-C-DSN
+           END-IF
+           MOVE WS-D-DSN-DFLT TO WS-D-DSN
+           ACCEPT WS-D-DSN FROM ENVIRONMENT 'D_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-D-DSN = SPACES
+               MOVE WS-D-DSN-DFLT TO WS-D-DSN
+           END-IF
+           MOVE WS-E-DSN-DFLT TO WS-E-DSN
+           ACCEPT WS-E-DSN FROM ENVIRONMENT 'E_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-E-DSN = SPACES
+               MOVE WS-E-DSN-DFLT TO WS-E-DSN
+           END-IF
+           MOVE WS-INTACC-DSN-DFLT TO WS-INTACC-DSN
+           ACCEPT WS-INTACC-DSN FROM ENVIRONMENT 'INTACC_DD'
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF WS-INTACC-DSN = SPACES
+               MOVE WS-INTACC-DSN-DFLT TO WS-INTACC-DSN
+           END-IF.
+       1000-WRITE-PARA.
+           ADD 1 TO WS-BILL-CNT
+           IF WS-A1-ACCT IS NOT NUMERIC OR WS-A1-AMT IS NOT NUMERIC
+               MOVE WS-A1-ACCT TO WS-E-ACCT
+               SET RC-NONNUM-BILLING TO TRUE
+               MOVE 'BILLING ' TO WS-E-SOURCE
+               MOVE WS-RUN-DATE TO WS-E-DATE
+               WRITE WS-E
+               ADD 1 TO WS-REJECT-CNT
+           ELSE
+               MOVE WS-A1-ACCT TO WS-A-ACCT
+               MOVE WS-A1-AMT TO WS-A-AMT
+               WRITE WS-A
+               PERFORM 1100-RECON-CHECK-PARA
+           END-IF.
+       1100-RECON-CHECK-PARA.
+           SET WS-MATCH-NO TO TRUE
+           SET WS-TRANS-TBL-IDX TO 1
+           PERFORM UNTIL WS-TRANS-TBL-IDX > WS-TRANS-TBL-CNT
+                    OR WS-MATCH-YES
+               IF WS-TT-ACCT(WS-TRANS-TBL-IDX) = WS-A1-ACCT
+                   SET WS-MATCH-YES TO TRUE
+                   MOVE WS-TT-AMT(WS-TRANS-TBL-IDX) TO WS-MATCH-AMT
+               END-IF
+               SET WS-TRANS-TBL-IDX UP BY 1
+           END-PERFORM
+           IF WS-MATCH-NO
+               MOVE WS-A1-ACCT TO WS-E-ACCT
+               SET RC-UNMATCHED-TRANS TO TRUE
+               MOVE 'BILLING ' TO WS-E-SOURCE
+               MOVE WS-RUN-DATE TO WS-E-DATE
+               WRITE WS-E
+           ELSE
+               IF WS-MATCH-AMT NOT = WS-A1-AMT
+                   MOVE WS-A1-ACCT TO WS-E-ACCT
+                   SET RC-AMOUNT-MISMATCH TO TRUE
+                   MOVE 'BILLING ' TO WS-E-SOURCE
+                   MOVE WS-RUN-DATE TO WS-E-DATE
+                   WRITE WS-E
+               END-IF
+           END-IF.
+       2000-WRITE-PARA.
+           ADD 1 TO WS-ACCT-CNT
+           IF WS-B1-NUM IS NOT NUMERIC OR WS-B1-BAL IS NOT NUMERIC
+               MOVE WS-B1-NUM TO WS-E-ACCT
+               SET RC-NONNUM-ACCOUNT TO TRUE
+               MOVE 'ACCOUNT ' TO WS-E-SOURCE
+               MOVE WS-RUN-DATE TO WS-E-DATE
+               WRITE WS-E
+               ADD 1 TO WS-REJECT-CNT
+           ELSE
+               MOVE WS-B1-NUM TO WS-B-NUM
+               MOVE WS-B1-BAL TO WS-B-BAL
+               WRITE WS-B
+               PERFORM 2100-ACCRUAL-PARA
+           END-IF.
+       2100-ACCRUAL-PARA.
+           SET WS-MATCH-NO TO TRUE
+           SET WS-BANK-TBL-IDX TO 1
+           PERFORM UNTIL WS-BANK-TBL-IDX > WS-BANK-TBL-CNT
+                    OR WS-MATCH-YES
+               IF WS-BT-ACCT(WS-BANK-TBL-IDX) = WS-B1-NUM
+                   SET WS-MATCH-YES TO TRUE
+                   MOVE WS-BT-RATE(WS-BANK-TBL-IDX) TO WS-MATCH-RATE
+               END-IF
+               SET WS-BANK-TBL-IDX UP BY 1
+           END-PERFORM
+           IF WS-MATCH-YES
+               MOVE WS-B1-NUM TO WS-INT-ACCT
+               MOVE WS-B1-BAL TO WS-INT-BAL
+               MOVE WS-MATCH-RATE TO WS-INT-RATE
+               COMPUTE WS-INT-ACCRUAL ROUNDED =
+                   (WS-B1-BAL * WS-MATCH-RATE) / 365
+               WRITE WS-INT
+               ADD 1 TO WS-INT-CNT
+           END-IF.
+       3000-WRITE-PARA.
+           ADD 1 TO WS-BANK-CNT
+           MOVE WS-C1-ACCT TO WS-C-ACCT
+           MOVE WS-C1-RATE TO WS-C-RATE
+           WRITE WS-C
+           IF WS-BANK-TBL-CNT >= WS-BANK-TBL-MAX
+               DISPLAY 'FILEHANDELING2: BANKINT TABLE FULL, UNABLE '
+                   'TO CONTINUE'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-BANK-TBL-CNT
+           SET WS-BANK-TBL-IDX TO WS-BANK-TBL-CNT
+           MOVE WS-C1-ACCT TO WS-BT-ACCT(WS-BANK-TBL-IDX)
+           MOVE WS-C1-RATE TO WS-BT-RATE(WS-BANK-TBL-IDX).
+       4000-WRITE-PARA.
+           ADD 1 TO WS-TRANS-CNT
+           MOVE WS-D1-ACCT TO WS-D-ACCT
+           MOVE WS-D1-AMT TO WS-D-AMT
+           WRITE WS-D
+           IF WS-TRANS-TBL-CNT >= WS-TRANS-TBL-MAX
+               DISPLAY 'FILEHANDELING2: TRANSACTION TABLE FULL, '
+                   'UNABLE TO CONTINUE'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-TRANS-TBL-CNT
+           SET WS-TRANS-TBL-IDX TO WS-TRANS-TBL-CNT
+           MOVE WS-D1-ACCT TO WS-TT-ACCT(WS-TRANS-TBL-IDX)
+           MOVE WS-D1-AMT TO WS-TT-AMT(WS-TRANS-TBL-IDX).
+       5000-WRITE-PARA.
+           ADD 1 TO WS-OUTE-CNT
+           MOVE WS-E1-ACCT TO WS-E-ACCT
+           MOVE WS-E1-REASON TO WS-E-REASON
+           MOVE WS-E1-SOURCE TO WS-E-SOURCE
+           MOVE WS-E1-DATE TO WS-E-DATE
+           WRITE WS-E.
+       6000-CONTROL-TOTAL-PARA.
+           DISPLAY 'FILEHANDELING2 CONTROL TOTALS'.
+           DISPLAY 'BILLING RECORDS READ    :' WS-BILL-CNT.
+           DISPLAY 'ACCOUNT RECORDS READ    :' WS-ACCT-CNT.
+           DISPLAY 'BANKINT RECORDS READ    :' WS-BANK-CNT.
+           DISPLAY 'TRANSACTION RECORDS READ:' WS-TRANS-CNT.
+           DISPLAY 'OUTPUTERROR RECORDS READ:' WS-OUTE-CNT.
+           DISPLAY 'VALIDATION REJECTS      :' WS-REJECT-CNT.
+           DISPLAY 'INTEREST ACCRUALS WRITTEN:' WS-INT-CNT.
